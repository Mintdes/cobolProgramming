@@ -1,54 +1,212 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 21 July 2025
-      * Purpose: Learning Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RECEIPT-BUILD.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SOURCE-DATA.
-           05  WS-TRAN-DATE    PIC 9(8)        VALUE 25072025.
-           05  WS-INV-NUM      PIC 9(4)        VALUE 35.
-           05  WS-PRICE        PIC 9(5)V99     VALUE 18500.75.
-           05  WS-BALANCE      PIC S9(5)V99    VALUE -2500.50.
-
-       01  EDIT-FIELDS.
-           05  WS-EDIT-TRAN-DATE       PIC 99B99B9999.
-           05  WS-EDIT-INV-NUM         PIC 009(2).
-           05  WS-EDIT-PRICE           PIC $$$,$$$.99.
-           05  WS-EDIT-PLUS-BALANCE    PIC ++,+++.99.
-           05  WS-EDIT-MINUS-BALANCE   PIC --,---.99.
-           05  WS-EDIT-BALANCE-CREDIT  PIC $Z,ZZ9.99CR.
-           05  WS-EDIT-BALANCE-DEBIT   PIC $Z,ZZ9.99DB.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "--- Mini Receipt ---"
-            MOVE WS-TRAN-DATE TO WS-EDIT-TRAN-DATE.
-            DISPLAY "Transaction Date: " WS-EDIT-TRAN-DATE.
-
-            MOVE WS-INV-NUM TO WS-EDIT-INV-NUM.
-            DISPLAY "Invoice No.: " WS-EDIT-INV-NUM.
-
-            MOVE WS-PRICE TO WS-EDIT-PRICE.
-            DISPLAY "Price: " WS-EDIT-PRICE.
-
-            DISPLAY "--- Account Balance ---"
-
-            MOVE WS-BALANCE TO WS-EDIT-PLUS-BALANCE.
-            DISPLAY "Balance (Sign +): " WS-EDIT-PLUS-BALANCE.
-
-            MOVE WS-BALANCE TO WS-EDIT-MINUS-BALANCE.
-            DISPLAY "Balance (Sign -): " WS-EDIT-MINUS-BALANCE.
-
-            MOVE WS-BALANCE TO WS-EDIT-BALANCE-CREDIT.
-            DISPLAY "Balance (CR): " WS-EDIT-BALANCE-CREDIT.
-
-            MOVE WS-BALANCE TO WS-EDIT-BALANCE-DEBIT.
-            DISPLAY "Balance (DB): " WS-EDIT-BALANCE-DEBIT.
-
-            STOP RUN.
-       END PROGRAM RECEIPT-BUILD.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 21 July 2025
+      * Purpose: Learning Cobol
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECEIPT-BUILD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINE-ITEMS-FILE ASSIGN TO "LINEITEM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LINE-ITEMS-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "RECEIPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LINE-ITEMS-FILE.
+       01  LINE-ITEM-RECORD.
+           05  LI-TRAN-DATE        PIC 9(8).
+           05  LI-INV-NUM          PIC 9(4).
+           05  LI-DESCRIPTION      PIC X(20).
+           05  LI-QTY              PIC 9(3).
+           05  LI-UNIT-PRICE       PIC 9(5)V99.
+           05  LI-CURRENCY-CODE    PIC X(3).
+           05  LI-ACCOUNT-TYPE     PIC X.
+               88  LI-IS-CREDIT-ACCOUNT       VALUE "C".
+               88  LI-IS-DEBIT-ACCOUNT        VALUE "D".
+           05  LI-BALANCE          PIC S9(5)V99.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRINT-FILE-STATUS    PIC XX.
+       01  WS-LINE-ITEMS-STATUS    PIC XX.
+       01  WS-EOF-FLAG             PIC X       VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+       01  WS-ITEM-COUNT           PIC 9(3)    VALUE ZERO.
+       01  WS-IDX                  PIC 9(3).
+       01  WS-GRAND-TOTAL          PIC 9(7)V99 VALUE ZERO.
+       01  WS-HEADER-DATE          PIC 9(8).
+       01  WS-HEADER-DATE-PASSED REDEFINES WS-HEADER-DATE.
+           05  WS-HDR-YEAR             PIC 9(4).
+           05  WS-HDR-MONTH            PIC 99.
+           05  WS-HDR-DAY              PIC 99.
+       01  WS-HEADER-INV-NUM       PIC 9(4).
+       01  WS-ACCOUNT-TYPE         PIC X.
+       01  WS-BALANCE              PIC S9(5)V99.
+       01  WS-HEADER-CURRENCY-CODE PIC X(3).
+       01  WS-CURRENCY-SYMBOL      PIC X(4).
+
+       01  WS-LINE-ITEMS.
+           05  WS-LINE-ITEM-ENTRY  OCCURS 50 TIMES.
+               10  WS-LI-DESCRIPTION   PIC X(20).
+               10  WS-LI-QTY           PIC 9(3).
+               10  WS-LI-UNIT-PRICE    PIC 9(5)V99.
+               10  WS-LI-LINE-TOTAL    PIC 9(7)V99.
+
+       01  EDIT-FIELDS.
+           05  WS-EDIT-TRAN-DATE       PIC 99B99B9999.
+           05  WS-EDIT-INV-NUM         PIC 9(4).
+           05  WS-EDIT-QTY             PIC ZZ9.
+
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-PRICE==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-LINE-TOTAL==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-GRAND-TOTAL==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-BALANCE==.
+
+       COPY DATEPARM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- Mini Receipt ---"
+            PERFORM 1000-READ-LINE-ITEMS.
+            PERFORM 2000-PRINT-RECEIPT.
+            STOP RUN.
+
+       1000-READ-LINE-ITEMS.
+            OPEN INPUT LINE-ITEMS-FILE.
+            IF WS-LINE-ITEMS-STATUS NOT = "00"
+               DISPLAY "No line items on file - nothing to print."
+            ELSE
+               PERFORM UNTIL WS-EOF
+                  READ LINE-ITEMS-FILE
+                     AT END
+                        MOVE "Y" TO WS-EOF-FLAG
+                     NOT AT END
+                        PERFORM 1100-STORE-LINE-ITEM
+                  END-READ
+               END-PERFORM
+               CLOSE LINE-ITEMS-FILE
+            END-IF.
+
+       1100-STORE-LINE-ITEM.
+            ADD 1 TO WS-ITEM-COUNT.
+            IF WS-ITEM-COUNT = 1
+               MOVE LI-TRAN-DATE TO WS-HEADER-DATE
+               MOVE LI-INV-NUM TO WS-HEADER-INV-NUM
+               MOVE LI-CURRENCY-CODE TO WS-HEADER-CURRENCY-CODE
+            END-IF.
+            MOVE LI-DESCRIPTION TO WS-LI-DESCRIPTION(WS-ITEM-COUNT).
+            MOVE LI-QTY TO WS-LI-QTY(WS-ITEM-COUNT).
+            MOVE LI-UNIT-PRICE TO WS-LI-UNIT-PRICE(WS-ITEM-COUNT).
+            COMPUTE WS-LI-LINE-TOTAL(WS-ITEM-COUNT) =
+               LI-QTY * LI-UNIT-PRICE.
+            ADD WS-LI-LINE-TOTAL(WS-ITEM-COUNT) TO WS-GRAND-TOTAL.
+            MOVE LI-ACCOUNT-TYPE TO WS-ACCOUNT-TYPE.
+            MOVE LI-BALANCE TO WS-BALANCE.
+
+       1200-RESOLVE-CURRENCY-SYMBOL.
+            EVALUATE WS-HEADER-CURRENCY-CODE
+               WHEN "THB"
+                  MOVE "THB " TO WS-CURRENCY-SYMBOL
+               WHEN "EUR"
+                  MOVE "EUR " TO WS-CURRENCY-SYMBOL
+               WHEN "GBP"
+                  MOVE "GBP " TO WS-CURRENCY-SYMBOL
+               WHEN OTHER
+                  MOVE "USD " TO WS-CURRENCY-SYMBOL
+            END-EVALUATE.
+
+       2000-PRINT-RECEIPT.
+            PERFORM 1200-RESOLVE-CURRENCY-SYMBOL.
+            OPEN OUTPUT PRINT-FILE.
+            MOVE WS-HDR-YEAR TO DF-YEAR.
+            MOVE WS-HDR-MONTH TO DF-MONTH.
+            MOVE WS-HDR-DAY TO DF-DAY.
+            CALL "DATE-FORMATTER" USING DATE-FORMATTER-PARMS.
+            MOVE SPACES TO PRINT-LINE.
+            IF DF-DATE-IS-VALID
+               DISPLAY "Transaction Date: " DF-DISPLAY-DATE-1
+               STRING "Transaction Date: " DF-DISPLAY-DATE-1
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            ELSE
+               MOVE WS-HEADER-DATE TO WS-EDIT-TRAN-DATE
+               DISPLAY "Transaction Date: " WS-EDIT-TRAN-DATE
+               STRING "Transaction Date: " WS-EDIT-TRAN-DATE
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            END-IF.
+            WRITE PRINT-LINE.
+
+            MOVE WS-HEADER-INV-NUM TO WS-EDIT-INV-NUM.
+            DISPLAY "Invoice No.: " WS-EDIT-INV-NUM.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "Invoice No.: " WS-EDIT-INV-NUM
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            WRITE PRINT-LINE.
+
+            DISPLAY " ".
+            DISPLAY "QTY  DESCRIPTION           PRICE      AMOUNT".
+            MOVE "QTY  DESCRIPTION           PRICE      AMOUNT"
+               TO PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-ITEM-COUNT
+               MOVE WS-LI-QTY(WS-IDX) TO WS-EDIT-QTY
+               MOVE WS-LI-UNIT-PRICE(WS-IDX)
+                  TO WS-PRICE-EDIT-ZERO-SUPPRESS
+               MOVE WS-LI-LINE-TOTAL(WS-IDX)
+                  TO WS-LINE-TOTAL-EDIT-ZERO-SUPPRESS
+               DISPLAY WS-EDIT-QTY "  " WS-LI-DESCRIPTION(WS-IDX)
+                  " " WS-CURRENCY-SYMBOL WS-PRICE-EDIT-ZERO-SUPPRESS
+                  " " WS-CURRENCY-SYMBOL
+                  WS-LINE-TOTAL-EDIT-ZERO-SUPPRESS
+               MOVE SPACES TO PRINT-LINE
+               STRING WS-EDIT-QTY "  " WS-LI-DESCRIPTION(WS-IDX)
+                  " " WS-CURRENCY-SYMBOL WS-PRICE-EDIT-ZERO-SUPPRESS
+                  " " WS-CURRENCY-SYMBOL
+                  WS-LINE-TOTAL-EDIT-ZERO-SUPPRESS
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+               WRITE PRINT-LINE
+            END-PERFORM.
+
+            MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT-ZERO-SUPPRESS.
+            DISPLAY "----------------------------------------------".
+            MOVE "----------------------------------------------"
+               TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            DISPLAY "GRAND TOTAL:                       "
+               WS-CURRENCY-SYMBOL WS-GRAND-TOTAL-EDIT-ZERO-SUPPRESS.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "GRAND TOTAL:                       "
+               WS-CURRENCY-SYMBOL WS-GRAND-TOTAL-EDIT-ZERO-SUPPRESS
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            WRITE PRINT-LINE.
+
+            MOVE SPACES TO PRINT-LINE.
+            IF WS-ACCOUNT-TYPE = "D"
+               MOVE WS-BALANCE TO WS-BALANCE-EDIT-DEBIT
+               DISPLAY "Account Balance:   " WS-BALANCE-EDIT-DEBIT
+               STRING "Account Balance:   " WS-BALANCE-EDIT-DEBIT
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            ELSE
+               MOVE WS-BALANCE TO WS-BALANCE-EDIT-CREDIT
+               DISPLAY "Account Balance:   " WS-BALANCE-EDIT-CREDIT
+               STRING "Account Balance:   " WS-BALANCE-EDIT-CREDIT
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            END-IF.
+            WRITE PRINT-LINE.
+            CLOSE PRINT-FILE.
+       END PROGRAM RECEIPT-BUILD.
