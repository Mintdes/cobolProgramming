@@ -0,0 +1,237 @@
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 8 August 2025
+      * Purpose: Reconciliation report - reads RECEIPT-BUILD's line
+      *          items (LINEITEM.DAT) and Lab5-1's vending sales
+      *          (VNDSALES.DAT) for an operator-supplied date range and
+      *          compares total revenue from each, flagging any
+      *          mismatch instead of letting a shortfall go unnoticed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINE-ITEMS-FILE ASSIGN TO "LINEITEM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LINE-ITEMS-STATUS.
+           SELECT VENDING-SALES-FILE ASSIGN TO "VNDSALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENDING-SALES-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "RECON.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LINE-ITEMS-FILE.
+       01  LINE-ITEM-RECORD.
+           05  LI-TRAN-DATE        PIC 9(8).
+           05  LI-INV-NUM          PIC 9(4).
+           05  LI-DESCRIPTION      PIC X(20).
+           05  LI-QTY              PIC 9(3).
+           05  LI-UNIT-PRICE       PIC 9(5)V99.
+           05  LI-CURRENCY-CODE    PIC X(3).
+           05  LI-ACCOUNT-TYPE     PIC X.
+           05  LI-BALANCE          PIC S9(5)V99.
+
+       FD  VENDING-SALES-FILE.
+       COPY VNDSALE.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LINE-ITEMS-STATUS     PIC XX.
+       01  WS-VENDING-SALES-STATUS  PIC XX.
+       01  WS-AUDIT-LOG-STATUS      PIC XX.
+       01  WS-PRINT-FILE-STATUS     PIC XX.
+       01  WS-LINE-EOF-FLAG         PIC X       VALUE "N".
+           88  WS-LINE-EOF                      VALUE "Y".
+       01  WS-SALES-EOF-FLAG        PIC X       VALUE "N".
+           88  WS-SALES-EOF                     VALUE "Y".
+       01  WS-AUDIT-EOF-FLAG        PIC X       VALUE "N".
+           88  WS-AUDIT-EOF                     VALUE "Y".
+
+      *> Sales voided via Lab5-1's 6000-VOID-LAST-SALE can't be
+      *> rewritten in the append-only VNDSALES.DAT, so every
+      *> VOIDLAST entry in AUDIT-LOG is loaded here and matched
+      *> against VS-SALE-DATE/VS-SALE-TIME during accumulation.
+       01  WS-VOIDED-SALES.
+           05  WS-VOIDED-ENTRY OCCURS 200 TIMES INDEXED BY WS-VOID-IDX.
+               10  WS-VOIDED-DATE      PIC 9(8).
+               10  WS-VOIDED-TIME      PIC 9(8).
+       01  WS-VOIDED-COUNT           PIC 9(3)    VALUE ZERO.
+
+       01  WS-START-DATE-INPUT      PIC X(8).
+       01  WS-END-DATE-INPUT        PIC X(8).
+       01  WS-START-DATE            PIC 9(8).
+       01  WS-END-DATE              PIC 9(8).
+
+       01  WS-RECEIPT-TOTAL         PIC 9(7)V99 VALUE ZERO.
+       01  WS-VENDING-TOTAL         PIC 9(7)V99 VALUE ZERO.
+       01  WS-DIFFERENCE            PIC S9(7)V99 VALUE ZERO.
+
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-RECEIPT==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-VENDING==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-DIFF==.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- Receipts vs Vending Sales Reconciliation ---".
+            PERFORM 1000-GET-DATE-RANGE.
+            PERFORM 2000-OPEN-FILES.
+            PERFORM 2050-LOAD-VOIDED-SALES.
+            PERFORM UNTIL WS-LINE-EOF
+               READ LINE-ITEMS-FILE
+                  AT END
+                     MOVE "Y" TO WS-LINE-EOF-FLAG
+                  NOT AT END
+                     PERFORM 2100-ACCUMULATE-RECEIPT
+               END-READ
+            END-PERFORM.
+            PERFORM UNTIL WS-SALES-EOF
+               READ VENDING-SALES-FILE
+                  AT END
+                     MOVE "Y" TO WS-SALES-EOF-FLAG
+                  NOT AT END
+                     PERFORM 2200-ACCUMULATE-VENDING-SALE
+               END-READ
+            END-PERFORM.
+            PERFORM 3000-PRINT-RECONCILIATION.
+            PERFORM 9000-CLOSE-FILES.
+            STOP RUN.
+
+       1000-GET-DATE-RANGE.
+            DISPLAY "Enter start date (YYYYMMDD): ".
+            ACCEPT WS-START-DATE-INPUT.
+            DISPLAY "Enter end date (YYYYMMDD): ".
+            ACCEPT WS-END-DATE-INPUT.
+            MOVE WS-START-DATE-INPUT TO WS-START-DATE.
+            MOVE WS-END-DATE-INPUT TO WS-END-DATE.
+
+       2000-OPEN-FILES.
+            OPEN INPUT LINE-ITEMS-FILE.
+            IF WS-LINE-ITEMS-STATUS NOT = "00"
+               DISPLAY "No LINE-ITEMS file - receipts total is zero."
+               MOVE "Y" TO WS-LINE-EOF-FLAG
+            END-IF.
+            OPEN INPUT VENDING-SALES-FILE.
+            IF WS-VENDING-SALES-STATUS NOT = "00"
+               DISPLAY "No VENDING-SALES file - vending total is zero."
+               MOVE "Y" TO WS-SALES-EOF-FLAG
+            END-IF.
+            OPEN OUTPUT PRINT-FILE.
+
+       2050-LOAD-VOIDED-SALES.
+            OPEN INPUT AUDIT-LOG-FILE.
+            IF WS-AUDIT-LOG-STATUS = "00"
+               PERFORM UNTIL WS-AUDIT-EOF
+                  READ AUDIT-LOG-FILE
+                     AT END
+                        MOVE "Y" TO WS-AUDIT-EOF-FLAG
+                     NOT AT END
+                        IF AL-IS-DETAIL AND
+                              AL-EVENT-CODE = "VOIDLAST" AND
+                              WS-VOIDED-COUNT < 200
+                           ADD 1 TO WS-VOIDED-COUNT
+                           MOVE AL-EVENT-TEXT(1:8)
+                              TO WS-VOIDED-DATE(WS-VOIDED-COUNT)
+                           MOVE AL-EVENT-TEXT(9:8)
+                              TO WS-VOIDED-TIME(WS-VOIDED-COUNT)
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+            END-IF.
+
+       2060-CHECK-VOIDED-IN-LOG.
+            SET WS-VOID-IDX TO 1.
+            SEARCH WS-VOIDED-ENTRY
+               AT END
+                  CONTINUE
+               WHEN WS-VOIDED-DATE(WS-VOID-IDX) = VS-SALE-DATE AND
+                    WS-VOIDED-TIME(WS-VOID-IDX) = VS-SALE-TIME
+                  MOVE "Y" TO VS-VOID-FLAG
+            END-SEARCH.
+
+       2100-ACCUMULATE-RECEIPT.
+            IF LI-TRAN-DATE >= WS-START-DATE AND
+                  LI-TRAN-DATE <= WS-END-DATE
+               COMPUTE WS-RECEIPT-TOTAL =
+                  WS-RECEIPT-TOTAL + LI-QTY * LI-UNIT-PRICE
+            END-IF.
+
+       2200-ACCUMULATE-VENDING-SALE.
+            IF VS-IS-DETAIL AND NOT VS-IS-VOIDED
+               PERFORM 2060-CHECK-VOIDED-IN-LOG
+            END-IF.
+            IF VS-IS-DETAIL AND NOT VS-IS-VOIDED AND
+                  VS-SALE-DATE >= WS-START-DATE AND
+                  VS-SALE-DATE <= WS-END-DATE
+               ADD VS-PRICE TO WS-VENDING-TOTAL
+            END-IF.
+
+       3000-PRINT-RECONCILIATION.
+            COMPUTE WS-DIFFERENCE = WS-RECEIPT-TOTAL - WS-VENDING-TOTAL.
+            MOVE WS-RECEIPT-TOTAL TO WS-RECEIPT-EDIT-DOLLAR-FIXED.
+            MOVE WS-VENDING-TOTAL TO WS-VENDING-EDIT-DOLLAR-FIXED.
+            MOVE WS-DIFFERENCE TO WS-DIFF-EDIT-MINUS.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "Date range: " WS-START-DATE-INPUT " to "
+               WS-END-DATE-INPUT
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "Receipts total:       " WS-RECEIPT-EDIT-DOLLAR-FIXED
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "Vending sales total:  " WS-VENDING-EDIT-DOLLAR-FIXED
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "Difference (R - V):   " WS-DIFF-EDIT-MINUS
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            MOVE SPACES TO PRINT-LINE.
+            IF WS-DIFFERENCE = ZERO
+               STRING "RESULT: MATCH - totals reconcile."
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            ELSE
+               STRING "RESULT: MISMATCH - totals do not reconcile."
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            END-IF.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+       9000-CLOSE-FILES.
+            IF WS-LINE-ITEMS-STATUS = "00"
+               CLOSE LINE-ITEMS-FILE
+            END-IF.
+            IF WS-VENDING-SALES-STATUS = "00"
+               CLOSE VENDING-SALES-FILE
+            END-IF.
+            CLOSE PRINT-FILE.
+       END PROGRAM RECONCILE.
