@@ -1,77 +1,500 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 4 August 2025
-      * Purpose: Reviews Loop Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Lab5-1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION. *> Declaraion variables
-       01  WS-INDEX-PRODUCT.
-           05  FILLER   Pic X(10)   VALUE "COKE".
-           05  FILLER   Pic X(10)   VALUE "PEPSI".
-           05  FILLER   Pic X(10)   VALUE "FANTA".
-           05  FILLER   Pic X(10)   VALUE "ITIMNOM".
-           05  FILLER   Pic X(10)   VALUE "ECLAIRE".
-       01  WS-PRODUCT-TABLE REDEFINES WS-INDEX-PRODUCT.
-           05  WS-PRODUCT-NAME     Pic X(10)   OCCURS 5 TIMES.
-
-       01  WS-VENDING-CONTROLS.
-           05  WS-ITEM-PRICE       Pic 99 VALUE 15.
-           05  WS-MONEY-INSERTED   Pic 99.
-           05  WS-TOTAL-MONEY      Pic 99  VALUE ZERO.
-           05  WS-CONTINUE-FLAG    Pic X VALUE 'Y'.
-           05  WS-INDEX            Pic 9.
-           05  WS-COUNT-INPUT      Pic X.
-
-       PROCEDURE DIVISION.
-       1000-MAIN-PROCEDURE.
-
-            PERFORM WITH TEST AFTER UNTIL WS-CONTINUE-FLAG = 'N' OR 'n'
-               PERFORM 2000-DISPLAY-MENU
-               PERFORM 3000-PROCESS-PAYMENT
-               PERFORM 4000-DISPENSE-ITEM
-               PERFORM 5000-ASK-CONTINUE
-            END-PERFORM.
-            DISPLAY "Shutting Down".
-            STOP RUN.
-
-       2000-DISPLAY-MENU.
-            DISPLAY "---- Welcome to COBOL Vending Machine ----".
-            DISPLAY "Please select an item (Price: " WS-ITEM-PRICE
-            " BAHT):"
-
-            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
-               DISPLAY WS-INDEX ". " WS-PRODUCT-NAME(WS-INDEX)
-            END-PERFORM.
-            DISPLAY " ".
-            DISPLAY "Please enter your select item, the pre ENTER..."
-            ACCEPT WS-COUNT-INPUT.
-
-       3000-PROCESS-PAYMENT.
-            MOVE ZERO TO WS-TOTAL-MONEY.
-            PERFORM UNTIL WS-TOTAL-MONEY >= WS-ITEM-PRICE
-               DISPLAY "Please insert money: "
-               ACCEPT WS-MONEY-INSERTED
-               ADD WS-MONEY-INSERTED TO WS-TOTAL-MONEY
-               DISPLAY "Current total: " WS-TOTAL-MONEY
-            END-PERFORM.
-            DISPLAY "Payment successful."
-            DISPLAY " ".
-
-       4000-DISPENSE-ITEM.
-            DISPLAY "Dispensing Item..."
-            DISPLAY "******************"
-            DISPLAY "*** THANK YOU ***"
-            DISPLAY "******************"
-
-            DISPLAY " ".
-
-       5000-ASK-CONTINUE.
-            DISPLAY "Buy another item? (Y/N)".
-            ACCEPT WS-CONTINUE-FLAG
-            DISPLAY " ".
-            STOP RUN.
-       END PROGRAM Lab5-1.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 4 August 2025
+      * Purpose: Reviews Loop Cobol
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Lab5-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-SLOT-NO
+               FILE STATUS IS WS-PRODUCT-MASTER-STATUS.
+           SELECT VENDING-SALES-FILE ASSIGN TO "VNDSALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENDING-SALES-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT REJECTS-LOG-FILE ASSIGN TO "REJECTLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER-FILE.
+       COPY PRODMAST.
+       FD  VENDING-SALES-FILE.
+       COPY VNDSALE.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+       FD  REJECTS-LOG-FILE.
+       COPY REJECTSLOG.
+       WORKING-STORAGE SECTION. *> Declaraion variables
+       01  WS-SEED-PRODUCTS.
+           05  FILLER   Pic X(10)   VALUE "COKE".
+           05  FILLER   Pic X(10)   VALUE "PEPSI".
+           05  FILLER   Pic X(10)   VALUE "FANTA".
+           05  FILLER   Pic X(10)   VALUE "ITIMNOM".
+           05  FILLER   Pic X(10)   VALUE "ECLAIRE".
+       01  WS-SEED-TABLE REDEFINES WS-SEED-PRODUCTS.
+           05  WS-SEED-NAME        Pic X(10)   OCCURS 5 TIMES.
+
+       01  WS-COIN-VALUE-SEED.
+           05  FILLER   Pic 99   VALUE 10.
+           05  FILLER   Pic 99   VALUE 5.
+           05  FILLER   Pic 99   VALUE 2.
+           05  FILLER   Pic 99   VALUE 1.
+       01  WS-COIN-VALUE-SEED-TABLE REDEFINES WS-COIN-VALUE-SEED.
+           05  WS-COIN-VALUE-SEED-ENTRY  Pic 99   OCCURS 4 TIMES.
+
+       01  WS-CASH-DRAWER.
+           05  WS-COIN-TABLE OCCURS 4 TIMES INDEXED BY WS-COIN-IDX.
+               10  WS-COIN-VALUE       Pic 99.
+               10  WS-COIN-COUNT       Pic 999.
+               10  WS-COIN-INSERTED-COUNT  Pic 9(5).
+               10  WS-COIN-DISPENSED-COUNT Pic 9(5).
+           05  WS-EXACT-CHANGE-ONLY    Pic X    VALUE "N".
+           05  WS-CHANGE-REMAINING     Pic 999.
+
+       01  WS-VENDING-CONTROLS.
+           05  WS-PRODUCT-NAME     Pic X(10).
+           05  WS-ITEM-PRICE       Pic 99 VALUE 15.
+           05  WS-MONEY-INSERTED   Pic 99.
+           05  WS-TOTAL-MONEY      Pic 99  VALUE ZERO.
+           05  WS-CONTINUE-FLAG    Pic X VALUE 'Y'.
+           05  WS-INDEX            Pic 9.
+           05  WS-COUNT-INPUT      Pic X.
+           05  WS-SELECTION-OK     Pic X VALUE "N".
+           05  WS-PRODUCT-MASTER-STATUS PIC XX.
+           05  WS-VENDING-SALES-STATUS PIC XX.
+           05  WS-AUDIT-LOG-STATUS     PIC XX.
+           05  WS-CHANGE-DUE       PIC 999.
+           05  WS-ITEMS-SOLD-COUNT PIC 9(5)    VALUE ZERO.
+           05  WS-CASH-COLLECTED   PIC 9(7)V99 VALUE ZERO.
+           05  WS-AUDIT-EVENT-CODE Pic X(10).
+           05  WS-AUDIT-EVENT-TEXT Pic X(50).
+           05  WS-AUDIT-LOG-COUNT  PIC 9(7)    VALUE ZERO.
+           05  WS-REJECTS-LOG-STATUS    PIC XX.
+           05  WS-REJECT-COUNT     PIC 9(7)    VALUE ZERO.
+
+       01  WS-ADMIN-CONTROLS.
+           05  WS-ADMIN-PIN             PIC 9(4)    VALUE 1234.
+           05  WS-ENTERED-PIN           PIC 9(4).
+           05  WS-ADMIN-CHOICE          PIC X.
+           05  WS-ADMIN-EXIT-FLAG       PIC X       VALUE "N".
+           05  WS-ADMIN-SLOT-INPUT      PIC X.
+           05  WS-ADMIN-SLOT            PIC 9.
+           05  WS-ADMIN-NEW-QTY         PIC 9(3).
+           05  WS-ADMIN-NEW-PRICE       PIC 99.
+
+       01  WS-LAST-SALE-CONTROLS.
+           05  WS-LAST-SALE-VALID       PIC X       VALUE "N".
+           05  WS-LAST-SALE-SLOT        PIC 9.
+           05  WS-LAST-SALE-PRODUCT     PIC X(10).
+           05  WS-LAST-SALE-PRICE       PIC 99.
+           05  WS-LAST-SALE-DATE        PIC 9(8).
+           05  WS-LAST-SALE-TIME        PIC 9(8).
+
+       PROCEDURE DIVISION.
+       1000-MAIN-PROCEDURE.
+
+            OPEN I-O PRODUCT-MASTER-FILE.
+            IF WS-PRODUCT-MASTER-STATUS = "35"
+               OPEN OUTPUT PRODUCT-MASTER-FILE
+               PERFORM 1100-SEED-PRODUCT-MASTER
+               CLOSE PRODUCT-MASTER-FILE
+               OPEN I-O PRODUCT-MASTER-FILE
+            END-IF.
+
+            PERFORM 1200-INIT-COIN-DRAWER.
+
+            OPEN EXTEND VENDING-SALES-FILE.
+            IF WS-VENDING-SALES-STATUS = "35"
+               OPEN OUTPUT VENDING-SALES-FILE
+               CLOSE VENDING-SALES-FILE
+               OPEN EXTEND VENDING-SALES-FILE
+            END-IF.
+
+            OPEN EXTEND AUDIT-LOG-FILE.
+            IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+            END-IF.
+
+            OPEN EXTEND REJECTS-LOG-FILE.
+            IF WS-REJECTS-LOG-STATUS = "35"
+               OPEN OUTPUT REJECTS-LOG-FILE
+               CLOSE REJECTS-LOG-FILE
+               OPEN EXTEND REJECTS-LOG-FILE
+            END-IF.
+
+            PERFORM 1900-ADMIN-CHECK.
+
+            PERFORM WITH TEST AFTER UNTIL WS-CONTINUE-FLAG = 'N' OR 'n'
+               PERFORM 2000-DISPLAY-MENU
+               PERFORM 3000-PROCESS-PAYMENT
+               PERFORM 4000-DISPENSE-ITEM
+               PERFORM 5000-ASK-CONTINUE
+            END-PERFORM.
+
+            PERFORM 1400-WRITE-VENDING-SALES-TRAILER.
+            PERFORM 1500-WRITE-AUDIT-LOG-TRAILER.
+            PERFORM 1600-WRITE-REJECTS-LOG-TRAILER.
+            CLOSE VENDING-SALES-FILE.
+            CLOSE PRODUCT-MASTER-FILE.
+            CLOSE AUDIT-LOG-FILE.
+            CLOSE REJECTS-LOG-FILE.
+            DISPLAY "Shutting Down".
+            GOBACK.
+
+       1300-WRITE-AUDIT-LOG.
+            MOVE "D" TO AL-RECORD-TYPE.
+            ACCEPT AL-EVENT-DATE FROM DATE YYYYMMDD.
+            ACCEPT AL-EVENT-TIME FROM TIME.
+            MOVE WS-AUDIT-EVENT-CODE TO AL-EVENT-CODE.
+            MOVE WS-AUDIT-EVENT-TEXT TO AL-EVENT-TEXT.
+            WRITE AUDIT-LOG-RECORD.
+            ADD 1 TO WS-AUDIT-LOG-COUNT.
+
+       1400-WRITE-VENDING-SALES-TRAILER.
+            MOVE "T" TO VS-RECORD-TYPE.
+            MOVE SPACES TO VS-DETAIL.
+            MOVE WS-ITEMS-SOLD-COUNT TO VS-TRAILER-COUNT.
+            MOVE WS-CASH-COLLECTED TO VS-TRAILER-TOTAL.
+            WRITE VENDING-SALES-RECORD.
+
+       1500-WRITE-AUDIT-LOG-TRAILER.
+            MOVE "T" TO AL-RECORD-TYPE.
+            MOVE SPACES TO AL-DETAIL.
+            MOVE WS-AUDIT-LOG-COUNT TO AL-TRAILER-COUNT.
+            WRITE AUDIT-LOG-RECORD.
+
+       1600-WRITE-REJECTS-LOG-TRAILER.
+            MOVE "T" TO RJ-RECORD-TYPE.
+            MOVE SPACES TO RJ-DETAIL.
+            MOVE WS-REJECT-COUNT TO RJ-TRAILER-COUNT.
+            WRITE REJECTS-LOG-RECORD.
+
+       1700-WRITE-REJECT-LOG.
+            MOVE "D" TO RJ-RECORD-TYPE.
+            MOVE "Lab5-1" TO RJ-PROGRAM-NAME.
+            ACCEPT RJ-EVENT-DATE FROM DATE YYYYMMDD.
+            ACCEPT RJ-EVENT-TIME FROM TIME.
+            WRITE REJECTS-LOG-RECORD.
+            ADD 1 TO WS-REJECT-COUNT.
+
+       1900-ADMIN-CHECK.
+            DISPLAY "Enter A for admin restock/price menu, or press".
+            DISPLAY "ENTER to start vending: ".
+            ACCEPT WS-ADMIN-CHOICE.
+            IF WS-ADMIN-CHOICE = "A" OR "a"
+               PERFORM 1950-ADMIN-LOGIN
+            END-IF.
+
+       1950-ADMIN-LOGIN.
+            DISPLAY "Enter admin PIN: ".
+            ACCEPT WS-ENTERED-PIN.
+            IF WS-ENTERED-PIN = WS-ADMIN-PIN
+               MOVE "ADMINOK" TO WS-AUDIT-EVENT-CODE
+               MOVE "Admin PIN accepted" TO WS-AUDIT-EVENT-TEXT
+               PERFORM 1300-WRITE-AUDIT-LOG
+               PERFORM 1960-ADMIN-RESTOCK-MENU
+            ELSE
+               DISPLAY "Incorrect PIN - admin access denied."
+               MOVE "BADPIN" TO WS-AUDIT-EVENT-CODE
+               MOVE "Incorrect admin PIN entered" TO WS-AUDIT-EVENT-TEXT
+               PERFORM 1300-WRITE-AUDIT-LOG
+            END-IF.
+
+       1960-ADMIN-RESTOCK-MENU.
+            MOVE "N" TO WS-ADMIN-EXIT-FLAG.
+            PERFORM UNTIL WS-ADMIN-EXIT-FLAG = "Y"
+               DISPLAY "---- Admin Restock/Price Menu ----"
+               DISPLAY "Enter slot 1-5 to update, or 0 to exit:"
+               ACCEPT WS-ADMIN-SLOT-INPUT
+               IF WS-ADMIN-SLOT-INPUT = "0"
+                  MOVE "Y" TO WS-ADMIN-EXIT-FLAG
+               ELSE
+                  IF WS-ADMIN-SLOT-INPUT IS NOT NUMERIC OR
+                        WS-ADMIN-SLOT-INPUT < "1" OR
+                        WS-ADMIN-SLOT-INPUT > "5"
+                     DISPLAY "Invalid selection - choose a slot 1-5."
+                  ELSE
+                     MOVE WS-ADMIN-SLOT-INPUT TO WS-ADMIN-SLOT
+                     MOVE WS-ADMIN-SLOT TO PM-SLOT-NO
+                     READ PRODUCT-MASTER-FILE
+                        INVALID KEY
+                           DISPLAY "Invalid slot."
+                        NOT INVALID KEY
+                           DISPLAY "Current: " PM-PRODUCT-NAME
+                              " qty=" PM-QTY-ON-HAND " price=" PM-PRICE
+                           DISPLAY "Enter new quantity on hand: "
+                           ACCEPT WS-ADMIN-NEW-QTY
+                           DISPLAY "Enter new price (baht): "
+                           ACCEPT WS-ADMIN-NEW-PRICE
+                           MOVE WS-ADMIN-NEW-QTY TO PM-QTY-ON-HAND
+                           MOVE WS-ADMIN-NEW-PRICE TO PM-PRICE
+                           REWRITE PRODUCT-MASTER-RECORD
+                           MOVE "RESTOCK" TO WS-AUDIT-EVENT-CODE
+                           STRING "Slot " DELIMITED BY SIZE
+                              WS-ADMIN-SLOT-INPUT DELIMITED BY SIZE
+                              " restocked/price updated"
+                              DELIMITED BY SIZE
+                              INTO WS-AUDIT-EVENT-TEXT
+                           END-STRING
+                           PERFORM 1300-WRITE-AUDIT-LOG
+                     END-READ
+                  END-IF
+               END-IF
+            END-PERFORM.
+
+       1100-SEED-PRODUCT-MASTER.
+            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
+               MOVE WS-INDEX TO PM-SLOT-NO
+               MOVE WS-SEED-NAME(WS-INDEX) TO PM-PRODUCT-NAME
+               MOVE 15 TO PM-PRICE
+               MOVE 10 TO PM-QTY-ON-HAND
+               MOVE 3 TO PM-REORDER-LEVEL
+               WRITE PRODUCT-MASTER-RECORD
+            END-PERFORM.
+
+       1200-INIT-COIN-DRAWER.
+            PERFORM VARYING WS-COIN-IDX FROM 1 BY 1
+               UNTIL WS-COIN-IDX > 4
+               MOVE WS-COIN-VALUE-SEED-ENTRY(WS-COIN-IDX)
+                  TO WS-COIN-VALUE(WS-COIN-IDX)
+               MOVE 20 TO WS-COIN-COUNT(WS-COIN-IDX)
+               MOVE ZERO TO WS-COIN-INSERTED-COUNT(WS-COIN-IDX)
+               MOVE ZERO TO WS-COIN-DISPENSED-COUNT(WS-COIN-IDX)
+            END-PERFORM.
+
+       2000-DISPLAY-MENU.
+            DISPLAY "---- Welcome to COBOL Vending Machine ----".
+            IF WS-COIN-COUNT(4) = ZERO
+               MOVE "Y" TO WS-EXACT-CHANGE-ONLY
+               DISPLAY "*** EXACT CHANGE ONLY - OUT OF 1 BAHT COINS ***"
+            ELSE
+               MOVE "N" TO WS-EXACT-CHANGE-ONLY
+            END-IF.
+            DISPLAY "Please select an item:"
+
+            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
+               MOVE WS-INDEX TO PM-SLOT-NO
+               READ PRODUCT-MASTER-FILE
+               IF WS-PRODUCT-MASTER-STATUS = "00"
+                  DISPLAY WS-INDEX ". " PM-PRODUCT-NAME
+                     " (" PM-PRICE " BAHT)"
+               END-IF
+            END-PERFORM.
+            DISPLAY " ".
+            MOVE "N" TO WS-SELECTION-OK.
+            PERFORM UNTIL WS-SELECTION-OK = "Y"
+               DISPLAY "Please enter your select item, the pre ENTER..."
+               ACCEPT WS-COUNT-INPUT
+               IF WS-COUNT-INPUT IS NOT NUMERIC OR
+                     WS-COUNT-INPUT < "1" OR WS-COUNT-INPUT > "5"
+                  DISPLAY "Invalid selection - choose a slot 1-5."
+                  MOVE "BADSLOT" TO WS-AUDIT-EVENT-CODE
+                  STRING "Invalid slot entered: " DELIMITED BY SIZE
+                     WS-COUNT-INPUT DELIMITED BY SIZE
+                     INTO WS-AUDIT-EVENT-TEXT
+                  END-STRING
+                  PERFORM 1300-WRITE-AUDIT-LOG
+                  MOVE WS-COUNT-INPUT TO RJ-BAD-INPUT
+                  PERFORM 1700-WRITE-REJECT-LOG
+               ELSE
+                  MOVE WS-COUNT-INPUT TO WS-INDEX
+                  MOVE WS-INDEX TO PM-SLOT-NO
+                  READ PRODUCT-MASTER-FILE
+                     INVALID KEY
+                        DISPLAY "Invalid selection - choose a slot 1-5."
+                     NOT INVALID KEY
+                        MOVE PM-PRODUCT-NAME TO WS-PRODUCT-NAME
+                        MOVE PM-PRICE TO WS-ITEM-PRICE
+                        IF PM-QTY-ON-HAND = ZERO
+                           DISPLAY "SOLD OUT - pick another item."
+                           MOVE "SOLDOUT" TO WS-AUDIT-EVENT-CODE
+                           STRING "Sold out slot selected: "
+                              DELIMITED BY SIZE
+                              WS-INDEX DELIMITED BY SIZE
+                              INTO WS-AUDIT-EVENT-TEXT
+                           END-STRING
+                           PERFORM 1300-WRITE-AUDIT-LOG
+                        ELSE
+                           MOVE "Y" TO WS-SELECTION-OK
+                        END-IF
+                  END-READ
+               END-IF
+            END-PERFORM.
+
+       3000-PROCESS-PAYMENT.
+            MOVE ZERO TO WS-TOTAL-MONEY.
+            IF WS-EXACT-CHANGE-ONLY = "Y"
+               DISPLAY "Exact change required: " WS-ITEM-PRICE " BAHT"
+            END-IF.
+            PERFORM UNTIL WS-TOTAL-MONEY >= WS-ITEM-PRICE
+               DISPLAY "Please insert money: "
+               ACCEPT WS-MONEY-INSERTED
+               IF WS-MONEY-INSERTED = ZERO
+                  DISPLAY "No money detected - insert a coin."
+                  MOVE "BADPAY" TO WS-AUDIT-EVENT-CODE
+                  MOVE "Zero amount inserted during payment"
+                     TO WS-AUDIT-EVENT-TEXT
+                  PERFORM 1300-WRITE-AUDIT-LOG
+                  MOVE WS-MONEY-INSERTED TO RJ-BAD-INPUT
+                  PERFORM 1700-WRITE-REJECT-LOG
+               ELSE
+                  ADD WS-MONEY-INSERTED TO WS-TOTAL-MONEY
+                  PERFORM 3010-ADD-COIN-TO-DRAWER
+                  DISPLAY "Current total: " WS-TOTAL-MONEY
+               END-IF
+            END-PERFORM.
+            DISPLAY "Payment successful."
+            COMPUTE WS-CHANGE-DUE = WS-TOTAL-MONEY - WS-ITEM-PRICE.
+            IF WS-CHANGE-DUE > ZERO
+               DISPLAY "Change due: " WS-CHANGE-DUE " BAHT"
+               PERFORM 3100-MAKE-CHANGE
+            END-IF.
+            DISPLAY " ".
+
+       3010-ADD-COIN-TO-DRAWER.
+            SET WS-COIN-IDX TO 1.
+            SEARCH WS-COIN-TABLE
+               AT END
+                  DISPLAY "Unrecognized coin: " WS-MONEY-INSERTED
+               WHEN WS-COIN-VALUE(WS-COIN-IDX) = WS-MONEY-INSERTED
+                  ADD 1 TO WS-COIN-COUNT(WS-COIN-IDX)
+                  ADD 1 TO WS-COIN-INSERTED-COUNT(WS-COIN-IDX)
+            END-SEARCH.
+
+       3100-MAKE-CHANGE.
+            MOVE WS-CHANGE-DUE TO WS-CHANGE-REMAINING.
+            PERFORM VARYING WS-COIN-IDX FROM 1 BY 1
+               UNTIL WS-COIN-IDX > 4
+               PERFORM UNTIL WS-COIN-COUNT(WS-COIN-IDX) = ZERO OR
+                     WS-CHANGE-REMAINING < WS-COIN-VALUE(WS-COIN-IDX)
+                  SUBTRACT WS-COIN-VALUE(WS-COIN-IDX)
+                     FROM WS-CHANGE-REMAINING
+                  SUBTRACT 1 FROM WS-COIN-COUNT(WS-COIN-IDX)
+                  ADD 1 TO WS-COIN-DISPENSED-COUNT(WS-COIN-IDX)
+                  DISPLAY "  Dispensed 1 x "
+                     WS-COIN-VALUE(WS-COIN-IDX) " BAHT coin"
+               END-PERFORM
+            END-PERFORM.
+            IF WS-CHANGE-REMAINING > ZERO
+               DISPLAY "  *** SHORTAGE: " WS-CHANGE-REMAINING
+                  " BAHT could not be dispensed - drawer low. ***"
+               MOVE "CHGSHORT" TO WS-AUDIT-EVENT-CODE
+               STRING "Change shortage: " DELIMITED BY SIZE
+                  WS-CHANGE-REMAINING DELIMITED BY SIZE
+                  " BAHT not dispensed of " DELIMITED BY SIZE
+                  WS-CHANGE-DUE DELIMITED BY SIZE
+                  " BAHT due" DELIMITED BY SIZE
+                  INTO WS-AUDIT-EVENT-TEXT
+               END-STRING
+               PERFORM 1300-WRITE-AUDIT-LOG
+            END-IF.
+
+       4000-DISPENSE-ITEM.
+            DISPLAY "Dispensing Item..."
+            DISPLAY "******************"
+            DISPLAY "*** THANK YOU ***"
+            DISPLAY "******************"
+
+            COMPUTE WS-CHANGE-DUE = WS-TOTAL-MONEY - WS-ITEM-PRICE.
+
+            MOVE "D" TO VS-RECORD-TYPE.
+            MOVE WS-INDEX TO VS-SLOT-NO.
+            MOVE WS-PRODUCT-NAME TO VS-PRODUCT-NAME.
+            MOVE WS-ITEM-PRICE TO VS-PRICE.
+            MOVE WS-TOTAL-MONEY TO VS-AMOUNT-TENDERED.
+            MOVE WS-CHANGE-DUE TO VS-CHANGE-GIVEN.
+            ACCEPT VS-SALE-DATE FROM DATE YYYYMMDD.
+            ACCEPT VS-SALE-TIME FROM TIME.
+            MOVE "N" TO VS-VOID-FLAG.
+            WRITE VENDING-SALES-RECORD.
+
+            MOVE WS-INDEX TO PM-SLOT-NO.
+            READ PRODUCT-MASTER-FILE
+               NOT INVALID KEY
+                  SUBTRACT 1 FROM PM-QTY-ON-HAND
+                  REWRITE PRODUCT-MASTER-RECORD
+            END-READ.
+
+            ADD 1 TO WS-ITEMS-SOLD-COUNT.
+            ADD WS-TOTAL-MONEY TO WS-CASH-COLLECTED.
+
+            MOVE WS-INDEX TO WS-LAST-SALE-SLOT.
+            MOVE WS-PRODUCT-NAME TO WS-LAST-SALE-PRODUCT.
+            MOVE WS-ITEM-PRICE TO WS-LAST-SALE-PRICE.
+            MOVE VS-SALE-DATE TO WS-LAST-SALE-DATE.
+            MOVE VS-SALE-TIME TO WS-LAST-SALE-TIME.
+            MOVE "Y" TO WS-LAST-SALE-VALID.
+
+            DISPLAY " ".
+
+       5000-ASK-CONTINUE.
+            DISPLAY "Buy another item? (Y/N), or V to void last sale".
+            ACCEPT WS-CONTINUE-FLAG
+            DISPLAY " ".
+            IF WS-CONTINUE-FLAG = "V" OR "v"
+               PERFORM 6000-VOID-LAST-SALE
+               PERFORM 5000-ASK-CONTINUE
+            ELSE
+               IF WS-CONTINUE-FLAG = "N" OR "n"
+                  PERFORM 5100-PRINT-SHIFT-SUMMARY
+               END-IF
+            END-IF.
+
+       6000-VOID-LAST-SALE.
+            IF WS-LAST-SALE-VALID = "Y"
+               MOVE WS-LAST-SALE-SLOT TO PM-SLOT-NO
+               READ PRODUCT-MASTER-FILE
+                  NOT INVALID KEY
+                     ADD 1 TO PM-QTY-ON-HAND
+                     REWRITE PRODUCT-MASTER-RECORD
+               END-READ
+               SUBTRACT 1 FROM WS-ITEMS-SOLD-COUNT
+               SUBTRACT WS-LAST-SALE-PRICE FROM WS-CASH-COLLECTED
+               MOVE "VOIDLAST" TO WS-AUDIT-EVENT-CODE
+      *> First 8 bytes = sale date, next 8 = sale time, fixed-width
+      *> so batch reports (ZREPORT/WEEKSALE/RECON) can parse them
+      *> back out to identify which VNDSALES.DAT record was voided -
+      *> the append-only sales file itself can't be rewritten.
+               STRING WS-LAST-SALE-DATE DELIMITED BY SIZE
+                  WS-LAST-SALE-TIME DELIMITED BY SIZE
+                  " SLOT " DELIMITED BY SIZE
+                  WS-LAST-SALE-SLOT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-LAST-SALE-PRODUCT DELIMITED BY SIZE
+                  INTO WS-AUDIT-EVENT-TEXT
+               END-STRING
+               PERFORM 1300-WRITE-AUDIT-LOG
+               MOVE "N" TO WS-LAST-SALE-VALID
+               DISPLAY "Last sale voided - stock and totals restored."
+            ELSE
+               DISPLAY "No sale available to void."
+               MOVE "VOIDFAIL" TO WS-AUDIT-EVENT-CODE
+               MOVE "Void requested with no prior sale"
+                  TO WS-AUDIT-EVENT-TEXT
+               PERFORM 1300-WRITE-AUDIT-LOG
+            END-IF.
+
+       5100-PRINT-SHIFT-SUMMARY.
+            DISPLAY "---- End of Shift Summary ----".
+            DISPLAY "Items sold: " WS-ITEMS-SOLD-COUNT.
+            DISPLAY "Cash collected: " WS-CASH-COLLECTED " BAHT".
+            DISPLAY "Coin breakdown (denom: inserted / dispensed):".
+            PERFORM VARYING WS-COIN-IDX FROM 1 BY 1
+               UNTIL WS-COIN-IDX > 4
+               DISPLAY "  " WS-COIN-VALUE(WS-COIN-IDX) " BAHT: "
+                  WS-COIN-INSERTED-COUNT(WS-COIN-IDX) " / "
+                  WS-COIN-DISPENSED-COUNT(WS-COIN-IDX)
+            END-PERFORM.
+            DISPLAY "-------------------------------".
+       END PROGRAM Lab5-1.
