@@ -1,31 +1,149 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 30 June 2025
-      * Purpose: ACCEPT VALUE FROM USER
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 2_accept.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       *> Declare variable
-       01 MYNAME PIC X(10).
-       01 MSG PIC X(60).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello, what is your name?".
-            ACCEPT MYNAME. *> get input from user
-            *> DISPLAY "Nice to meet you " MYNAME
-            *> "WELCOME TO COBOL PROGRAMMING.".
-
-            *> No space from declare variable X(10)
-            STRING "Nice to meet you, " DELIMITED BY SIZE
-               MYNAME DELIMITED BY SPACE
-               ", Welcome to COBOL Programming!" DELIMITED BY SIZE
-               INTO MSG
-            END-STRING.
-
-            DISPLAY MSG.
-            STOP RUN.
-       END PROGRAM 2_accept.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 30 June 2025
+      * Purpose: ACCEPT VALUE FROM USER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 2_accept.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-OPERATOR-NAME
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+           SELECT REJECTS-LOG-FILE ASSIGN TO "REJECTLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+       01  USER-MASTER-RECORD.
+           05  UM-OPERATOR-NAME        PIC X(10).
+           05  UM-SHIFT                PIC X.
+               88  UM-SHIFT-MORNING            VALUE "1".
+               88  UM-SHIFT-AFTERNOON          VALUE "2".
+               88  UM-SHIFT-NIGHT              VALUE "3".
+           05  UM-ACCESS-LEVEL         PIC X.
+       FD  REJECTS-LOG-FILE.
+       COPY REJECTSLOG.
+
+       WORKING-STORAGE SECTION.
+       *> Declare variable
+       01 MYNAME PIC X(10).
+       01 MSG PIC X(60).
+       01 WS-NAME-OK PIC X VALUE "N".
+       01 WS-USER-MASTER-STATUS PIC XX.
+       01 WS-REJECTS-LOG-STATUS PIC XX.
+       01 WS-REJECT-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-SEED-OPERATORS.
+           05 FILLER PIC X(10) VALUE "ADMIN".
+           05 FILLER PIC X     VALUE "1".
+           05 FILLER PIC X     VALUE "A".
+           05 FILLER PIC X(10) VALUE "OP1".
+           05 FILLER PIC X     VALUE "2".
+           05 FILLER PIC X     VALUE "U".
+           05 FILLER PIC X(10) VALUE "OP2".
+           05 FILLER PIC X     VALUE "3".
+           05 FILLER PIC X     VALUE "U".
+       01 WS-SEED-TABLE REDEFINES WS-SEED-OPERATORS.
+           05 WS-SEED-ENTRY OCCURS 3 TIMES.
+              10 WS-SEED-NAME   PIC X(10).
+              10 WS-SEED-SHIFT  PIC X.
+              10 WS-SEED-LEVEL  PIC X.
+       01 WS-SEED-IDX PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 0100-OPEN-USER-MASTER.
+            PERFORM 0150-OPEN-REJECTS-LOG.
+
+            PERFORM UNTIL WS-NAME-OK = "Y"
+               DISPLAY "Hello, what is your name?"
+               ACCEPT MYNAME *> get input from user
+               IF MYNAME = SPACES
+                  DISPLAY "Name cannot be blank - please try again."
+                  MOVE MYNAME TO RJ-BAD-INPUT
+                  PERFORM 0300-WRITE-REJECT-LOG
+               ELSE
+                  MOVE "Y" TO WS-NAME-OK
+               END-IF
+            END-PERFORM.
+
+            MOVE MYNAME TO UM-OPERATOR-NAME.
+            READ USER-MASTER-FILE
+               INVALID KEY
+                  DISPLAY "UNKNOWN OPERATOR - access denied."
+                  CLOSE USER-MASTER-FILE
+                  PERFORM 0350-CLOSE-REJECTS-LOG
+                  GOBACK
+               NOT INVALID KEY
+                  PERFORM 0200-BUILD-LOGIN-BANNER
+            END-READ.
+
+            CLOSE USER-MASTER-FILE.
+            PERFORM 0350-CLOSE-REJECTS-LOG.
+
+            *> No space from declare variable X(10)
+            STRING "Nice to meet you, " DELIMITED BY SIZE
+               MYNAME DELIMITED BY SPACE
+               ", Welcome to COBOL Programming!" DELIMITED BY SIZE
+               INTO MSG
+            END-STRING.
+
+            DISPLAY MSG.
+            GOBACK.
+
+       0100-OPEN-USER-MASTER.
+            OPEN I-O USER-MASTER-FILE.
+            IF WS-USER-MASTER-STATUS = "35"
+               OPEN OUTPUT USER-MASTER-FILE
+               PERFORM VARYING WS-SEED-IDX FROM 1 BY 1
+                  UNTIL WS-SEED-IDX > 3
+                  MOVE WS-SEED-NAME(WS-SEED-IDX) TO UM-OPERATOR-NAME
+                  MOVE WS-SEED-SHIFT(WS-SEED-IDX) TO UM-SHIFT
+                  MOVE WS-SEED-LEVEL(WS-SEED-IDX) TO UM-ACCESS-LEVEL
+                  WRITE USER-MASTER-RECORD
+               END-PERFORM
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+            END-IF.
+
+       0150-OPEN-REJECTS-LOG.
+            OPEN EXTEND REJECTS-LOG-FILE.
+            IF WS-REJECTS-LOG-STATUS = "35"
+               OPEN OUTPUT REJECTS-LOG-FILE
+               CLOSE REJECTS-LOG-FILE
+               OPEN EXTEND REJECTS-LOG-FILE
+            END-IF.
+
+       0300-WRITE-REJECT-LOG.
+            MOVE "D" TO RJ-RECORD-TYPE.
+            MOVE "2_accept" TO RJ-PROGRAM-NAME.
+            ACCEPT RJ-EVENT-DATE FROM DATE YYYYMMDD.
+            ACCEPT RJ-EVENT-TIME FROM TIME.
+            WRITE REJECTS-LOG-RECORD.
+            ADD 1 TO WS-REJECT-COUNT.
+
+       0350-CLOSE-REJECTS-LOG.
+            MOVE "T" TO RJ-RECORD-TYPE.
+            MOVE SPACES TO RJ-DETAIL.
+            MOVE WS-REJECT-COUNT TO RJ-TRAILER-COUNT.
+            WRITE REJECTS-LOG-RECORD.
+            CLOSE REJECTS-LOG-FILE.
+
+       0200-BUILD-LOGIN-BANNER.
+            EVALUATE TRUE
+               WHEN UM-SHIFT-MORNING
+                  DISPLAY "Good morning, " UM-OPERATOR-NAME
+               WHEN UM-SHIFT-AFTERNOON
+                  DISPLAY "Good afternoon, " UM-OPERATOR-NAME
+               WHEN UM-SHIFT-NIGHT
+                  DISPLAY "Good evening, " UM-OPERATOR-NAME
+               WHEN OTHER
+                  DISPLAY "Welcome, " UM-OPERATOR-NAME
+            END-EVALUATE.
+            DISPLAY "Access level: " UM-ACCESS-LEVEL.
+       END PROGRAM 2_accept.
