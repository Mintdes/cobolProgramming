@@ -6,12 +6,43 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOM-LAYOUT-FILE ASSIGN TO "ROOMLYT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROOM-LAYOUT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ROOM-LAYOUT-FILE.
+       01  ROOM-LAYOUT-RECORD.
+           05  RL-REC-TYPE         PIC X.
+               88  RL-IS-DIMENSIONS      VALUE "D".
+               88  RL-IS-RESERVED        VALUE "R".
+           05  RL-VALUE-1          PIC 9.
+           05  RL-VALUE-2          PIC 9.
+
        WORKING-STORAGE SECTION.
        01  WS-COUNTER      PIC 99.
-       01  WS-ROW-INDEX    PIC 9.
-       01  WS-COL-INDEX    PIC 9.
+       01  WS-ROW-INDEX    PIC 99.
+       01  WS-COL-INDEX    PIC 99.
+
+       01  WS-ROOM-LAYOUT-STATUS     PIC XX.
+       01  WS-EOF-FLAG               PIC X       VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+       01  WS-ROWS                   PIC 9       VALUE ZERO.
+       01  WS-COLS                   PIC 9       VALUE ZERO.
+       01  WS-RESERVED-SEATS.
+           05  WS-RESERVED-ENTRY OCCURS 50 TIMES.
+               10  WS-RES-ROW            PIC 9.
+               10  WS-RES-COL            PIC 9.
+       01  WS-RESERVED-COUNT         PIC 99      VALUE ZERO.
+       01  WS-IDX                    PIC 99.
+       01  WS-SEAT-RESERVED-FLAG     PIC X.
+           88  WS-SEAT-IS-RESERVED           VALUE "Y".
+       01  WS-CHART-LINE             PIC X(60).
+       01  WS-CHART-PTR              PIC 9(3).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM VARYING WS-COUNTER FROM 1 BY 1 *> For Loop
@@ -33,14 +64,85 @@
                DISPLAY "Hello, Cobol"
             END-PERFORM.
             DISPLAY "-----------------------"
-            PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
-               UNTIL WS-ROW-INDEX > 3
-               DISPLAY "Current Row: " WS-ROW-INDEX
-               PERFORM VARYING WS-COL-INDEX FROM 1 BY 1 *> Nested Loop
-                   UNTIL WS-COL-INDEX > 4
-                   DISPLAY "Column: " WS-COL-INDEX " -> Coordinate: ("
-                   WS-ROW-INDEX "," WS-COL-INDEX ")"
+            PERFORM 1000-GENERATE-SEATING-CHART.
+            STOP RUN.
+
+       1000-GENERATE-SEATING-CHART.
+            PERFORM 1100-READ-ROOM-LAYOUT.
+            IF WS-ROOM-LAYOUT-STATUS NOT = "00"
+               DISPLAY "No ROOM-LAYOUT file - nothing to chart."
+            ELSE
+               DISPLAY "--- Seating Chart ---"
+               PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
+                  UNTIL WS-ROW-INDEX > WS-ROWS
+                  MOVE SPACES TO WS-CHART-LINE
+                  MOVE 1 TO WS-CHART-PTR
+                  PERFORM VARYING WS-COL-INDEX FROM 1 BY 1 *> Nested
+                      UNTIL WS-COL-INDEX > WS-COLS
+                      PERFORM 1200-CHECK-RESERVED
+                      IF WS-SEAT-IS-RESERVED
+                         STRING "[X]" DELIMITED BY SIZE
+                            INTO WS-CHART-LINE WITH POINTER WS-CHART-PTR
+                         END-STRING
+                      ELSE
+                         STRING "[ ]" DELIMITED BY SIZE
+                            INTO WS-CHART-LINE WITH POINTER WS-CHART-PTR
+                         END-STRING
+                      END-IF
+                  END-PERFORM
+                  DISPLAY WS-CHART-LINE
+               END-PERFORM
+            END-IF.
+
+       1100-READ-ROOM-LAYOUT.
+            OPEN INPUT ROOM-LAYOUT-FILE.
+            IF WS-ROOM-LAYOUT-STATUS = "00"
+               READ ROOM-LAYOUT-FILE
+                  AT END
+                     MOVE "Y" TO WS-EOF-FLAG
+               END-READ
+               IF NOT WS-EOF
+                  IF RL-IS-DIMENSIONS
+                     MOVE RL-VALUE-1 TO WS-ROWS
+                     MOVE RL-VALUE-2 TO WS-COLS
+                  ELSE
+                     DISPLAY "ROOMLYT.DAT does not begin with a "
+                        "dimensions (D) record - layout rejected."
+                     MOVE "Y" TO WS-EOF-FLAG
+                  END-IF
+               END-IF
+               PERFORM UNTIL WS-EOF
+                  READ ROOM-LAYOUT-FILE
+                     AT END
+                        MOVE "Y" TO WS-EOF-FLAG
+                     NOT AT END
+                        IF RL-IS-RESERVED
+                           IF WS-RESERVED-COUNT >= 50
+                              DISPLAY "Too many reserved seats - "
+                                 "entry ignored (table holds 50)."
+                           ELSE
+                              ADD 1 TO WS-RESERVED-COUNT
+                              MOVE RL-VALUE-1 TO
+                                 WS-RES-ROW(WS-RESERVED-COUNT)
+                              MOVE RL-VALUE-2 TO
+                                 WS-RES-COL(WS-RESERVED-COUNT)
+                           END-IF
+                        ELSE
+                           DISPLAY "Invalid or misplaced record type "
+                              "'" RL-REC-TYPE "' - entry ignored."
+                        END-IF
+                  END-READ
                END-PERFORM
+               CLOSE ROOM-LAYOUT-FILE
+            END-IF.
+
+       1200-CHECK-RESERVED.
+            MOVE "N" TO WS-SEAT-RESERVED-FLAG.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-RESERVED-COUNT
+               IF WS-RES-ROW(WS-IDX) = WS-ROW-INDEX AND
+                  WS-RES-COL(WS-IDX) = WS-COL-INDEX
+                  MOVE "Y" TO WS-SEAT-RESERVED-FLAG
+               END-IF
             END-PERFORM.
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
