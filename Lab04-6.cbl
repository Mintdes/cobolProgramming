@@ -1,29 +1,98 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 21 July 2025
-      * Purpose: Learning Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MULTIPLY-NUMBER.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-COUNTER          PIC 99.
-       01  WS-ROW-INDEX        PIC 99.
-       01  WS-ROW-INDEX-SHOW   PIC Z9.
-       01  RESULT              PIC Z,ZZ9.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "--- Multiply Number Program ---"
-            DISPLAY "Enter Number (0-99): "
-            ACCEPT WS-COUNTER.
-            PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
-               UNTIL WS-ROW-INDEX > 12
-               MULTIPLY WS-COUNTER BY WS-ROW-INDEX GIVING RESULT
-               MOVE WS-ROW-INDEX TO WS-ROW-INDEX-SHOW
-               DISPLAY WS-COUNTER " x " WS-ROW-INDEX-SHOW " = " RESULT
-            END-PERFORM.
-            DISPLAY "--------------------------------"
-            STOP RUN.
-       END PROGRAM MULTIPLY-NUMBER.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 21 July 2025
+      * Purpose: Learning Cobol
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTIPLY-NUMBER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "MULTTBL.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNTER          PIC 99.
+       01  WS-ROW-INDEX        PIC 99.
+       01  WS-ROW-INDEX-SHOW   PIC Z9.
+       01  RESULT              PIC Z,ZZ9.
+
+       01  WS-FULL-GRID-FLAG        PIC X.
+           88  WS-FULL-GRID               VALUE "Y".
+       01  WS-PAGE-NUM               PIC 9(3)    VALUE ZERO.
+       01  WS-PRINT-FILE-STATUS      PIC XX.
+
+       01  WS-TODAY-DATE             PIC 9(8).
+       01  WS-TODAY-DATE-R REDEFINES WS-TODAY-DATE.
+           05  WS-TODAY-YYYY             PIC 9(4).
+           05  WS-TODAY-MM                PIC 99.
+           05  WS-TODAY-DD                 PIC 99.
+
+       COPY DATEPARM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- Multiply Number Program ---".
+            OPEN OUTPUT PRINT-FILE.
+
+            DISPLAY "Print full 1-12 by 1-12 grid? (Y/N)"
+            ACCEPT WS-FULL-GRID-FLAG.
+
+            IF WS-FULL-GRID
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                  UNTIL WS-COUNTER > 12
+                  PERFORM 2000-PRINT-ONE-TABLE
+               END-PERFORM
+            ELSE
+               DISPLAY "Enter Number (0-99): "
+               ACCEPT WS-COUNTER
+               PERFORM 2000-PRINT-ONE-TABLE
+            END-IF.
+
+            CLOSE PRINT-FILE.
+            GOBACK.
+
+       2000-PRINT-ONE-TABLE.
+            PERFORM 2100-PRINT-HEADING.
+            PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
+               UNTIL WS-ROW-INDEX > 12
+               MULTIPLY WS-COUNTER BY WS-ROW-INDEX GIVING RESULT
+               MOVE WS-ROW-INDEX TO WS-ROW-INDEX-SHOW
+               DISPLAY WS-COUNTER " x " WS-ROW-INDEX-SHOW " = " RESULT
+               MOVE SPACES TO PRINT-LINE
+               STRING WS-COUNTER " x " WS-ROW-INDEX-SHOW " = " RESULT
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+               WRITE PRINT-LINE
+            END-PERFORM.
+            DISPLAY "--------------------------------".
+
+       2100-PRINT-HEADING.
+            IF WS-PAGE-NUM > 0
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING PAGE
+            END-IF.
+            ADD 1 TO WS-PAGE-NUM.
+
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+            MOVE WS-TODAY-YYYY TO DF-YEAR.
+            MOVE WS-TODAY-MM TO DF-MONTH.
+            MOVE WS-TODAY-DD TO DF-DAY.
+            CALL "DATE-FORMATTER" USING DATE-FORMATTER-PARMS.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "MULTIPLICATION TABLE   DATE: " DF-DISPLAY-DATE-1
+               "   PAGE: " WS-PAGE-NUM
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+       END PROGRAM MULTIPLY-NUMBER.
