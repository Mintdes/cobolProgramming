@@ -1,62 +1,86 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 4 August 2025
-      * Purpose: Reviews COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. lab5-2.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-INPUT-AREA.
-           05 WS-INPUT-DATE PIC x(8).
-
-       01  WS-DATE-PASSED REDEFINES WS-INPUT-AREA.
-           05 WS-YEAR          PIC x(4).
-           05 WS-MONTH         PIC xx.
-           05 WS-DAY           PIC xx.
-
-       01  WS-DISPLAY-DATE-1.
-           05 DISP1-MONTH      PIC xx.
-           05 FILLER           PIC x VALUE '/'.
-           05 DISP1-DAY        PIC xx.
-           05 FILLER           PIC x VALUE '/'.
-           05 DISP1-YEAR       PIC x(4).
-
-       01  WS-DISPLAY-DATE-2.
-           05 DISP2-DAY        PIC xx.
-           05 FILLER           PIC x VALUE "-".
-           05 DISP2-MONTH      PIC x(3).
-           05 FILLER           PIC x VALUE "-".
-           05 DISP2-YEAR       PIC x(4).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Please enter date (YYYYMMDD): "
-            ACCEPT WS-INPUT-DATE.
-
-            MOVE WS-YEAR TO DISP1-YEAR
-            MOVE WS-MONTH TO DISP1-MONTH
-            MOVE WS-DAY TO DISP1-DAY
-            DISPLAY "Reformatted Date (MM/DD/YYYY): "WS-DISPLAY-DATE-1
-
-            MOVE WS-YEAR TO DISP2-YEAR
-            MOVE WS-DAY TO DISP2-DAY
-            EVALUATE WS-MONTH
-               WHEN "01" MOVE "JAN" TO DISP2-MONTH
-               WHEN "02" MOVE "FEB" TO DISP2-MONTH
-               WHEN "03" MOVE "MAR" TO DISP2-MONTH
-               WHEN "04" MOVE "APR" TO DISP2-MONTH
-               WHEN "05" MOVE "MAY" TO DISP2-MONTH
-               WHEN "06" MOVE "JUN" TO DISP2-MONTH
-               WHEN "07" MOVE "JUL" TO DISP2-MONTH
-               WHEN "08" MOVE "AUG" TO DISP2-MONTH
-               WHEN "09" MOVE "SEP" TO DISP2-MONTH
-               WHEN "10" MOVE "OCT" TO DISP2-MONTH
-               WHEN "11" MOVE "NOV" TO DISP2-MONTH
-               WHEN "12" MOVE "DEC" TO DISP2-MONTH
-            END-EVALUATE.
-            DISPLAY "Reformatted Date (DD-MON-YYYY): " WS-DISPLAY-DATE-2
-            STOP RUN.
-       END PROGRAM lab5-2.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 4 August 2025
+      * Purpose: Reviews COBOL
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lab5-2.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-RAW-INPUT             PIC x(10).
+
+       01  WS-INPUT-AREA.
+           05 WS-INPUT-DATE PIC x(8).
+
+       01  WS-DATE-PASSED REDEFINES WS-INPUT-AREA.
+           05 WS-YEAR          PIC 9(4).
+           05 WS-MONTH         PIC 99.
+           05 WS-DAY           PIC 99.
+
+       COPY DATEPARM.
+
+       01  WS-SENTINEL-FLAG          PIC X       VALUE "N".
+           88  WS-SENTINEL-ENTERED               VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Enter 99999999 at any prompt to stop.".
+            PERFORM UNTIL WS-SENTINEL-ENTERED
+               PERFORM 1000-PROCESS-ONE-DATE
+            END-PERFORM.
+            GOBACK.
+
+       1000-PROCESS-ONE-DATE.
+            MOVE "N" TO DF-VALID-FLAG.
+            PERFORM UNTIL DF-DATE-IS-VALID OR WS-SENTINEL-ENTERED
+               DISPLAY "Enter date (YYYYMMDD, MM/DD/YYYY, or "
+                  "DD-MM-YYYY): "
+               ACCEPT WS-RAW-INPUT
+               IF WS-RAW-INPUT(1:8) = "99999999"
+                  MOVE "Y" TO WS-SENTINEL-FLAG
+               ELSE
+                  PERFORM 0900-NORMALIZE-INPUT-DATE
+                  IF WS-INPUT-DATE NOT NUMERIC
+                     MOVE "N" TO DF-VALID-FLAG
+                     DISPLAY "Invalid date - please try again."
+                  ELSE
+                     MOVE WS-YEAR TO DF-YEAR
+                     MOVE WS-MONTH TO DF-MONTH
+                     MOVE WS-DAY TO DF-DAY
+                     CALL "DATE-FORMATTER" USING DATE-FORMATTER-PARMS
+                     IF NOT DF-DATE-IS-VALID
+                        DISPLAY "Invalid date - please try again."
+                     END-IF
+                  END-IF
+               END-IF
+            END-PERFORM.
+
+            IF NOT WS-SENTINEL-ENTERED
+               DISPLAY "Reformatted Date (MM/DD/YYYY): "
+                  DF-DISPLAY-DATE-1
+               DISPLAY "Reformatted Date (DD-MON-YYYY): "
+                  DF-DISPLAY-DATE-2
+               DISPLAY "Julian Date (YYYYDDD): " DF-DISPLAY-DATE-3
+            END-IF.
+
+       0900-NORMALIZE-INPUT-DATE.
+            EVALUATE TRUE
+               WHEN WS-RAW-INPUT(3:1) = "/" AND
+                    WS-RAW-INPUT(6:1) = "/"
+                  *> MM/DD/YYYY
+                  STRING WS-RAW-INPUT(7:4) WS-RAW-INPUT(1:2)
+                     WS-RAW-INPUT(4:2) DELIMITED BY SIZE
+                     INTO WS-INPUT-DATE
+               WHEN WS-RAW-INPUT(3:1) = "-" AND
+                    WS-RAW-INPUT(6:1) = "-"
+                  *> DD-MM-YYYY
+                  STRING WS-RAW-INPUT(7:4) WS-RAW-INPUT(4:2)
+                     WS-RAW-INPUT(1:2) DELIMITED BY SIZE
+                     INTO WS-INPUT-DATE
+               WHEN OTHER
+                  *> YYYYMMDD
+                  MOVE WS-RAW-INPUT(1:8) TO WS-INPUT-DATE
+            END-EVALUATE.
+       END PROGRAM lab5-2.
