@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 8 August 2025
+      * Purpose: Standalone low-stock/reorder report - reads
+      *          PRODUCT-MASTER and lists every slot at or below its
+      *          reorder level so restocking can be planned from the
+      *          office without walking over to the machine.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-SLOT-NO
+               FILE STATUS IS WS-PRODUCT-MASTER-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "STOCKRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER-FILE.
+       COPY PRODMAST.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRODUCT-MASTER-STATUS PIC XX.
+       01  WS-PRINT-FILE-STATUS     PIC XX.
+       01  WS-STOCK-EOF-FLAG        PIC X       VALUE "N".
+           88  WS-STOCK-EOF                     VALUE "Y".
+
+       01  WS-EDIT-SLOT-NO          PIC 9.
+       01  WS-EDIT-QTY              PIC ZZ9.
+       01  WS-EDIT-REORDER-LEVEL    PIC ZZ9.
+
+       01  WS-LOW-STOCK-COUNT       PIC 9(5)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- Low-Stock / Reorder Report ---".
+            PERFORM 1000-OPEN-FILES.
+            PERFORM UNTIL WS-STOCK-EOF
+               READ PRODUCT-MASTER-FILE NEXT RECORD
+                  AT END
+                     MOVE "Y" TO WS-STOCK-EOF-FLAG
+                  NOT AT END
+                     PERFORM 2000-CHECK-LOW-STOCK
+               END-READ
+            END-PERFORM.
+            PERFORM 2200-PRINT-TRAILER-LINE.
+            PERFORM 9000-CLOSE-FILES.
+            STOP RUN.
+
+       1000-OPEN-FILES.
+            OPEN INPUT PRODUCT-MASTER-FILE.
+            IF WS-PRODUCT-MASTER-STATUS NOT = "00"
+               DISPLAY "No PRODUCT-MASTER file - nothing to report."
+               MOVE "Y" TO WS-STOCK-EOF-FLAG
+            ELSE
+               START PRODUCT-MASTER-FILE KEY >= PM-SLOT-NO
+                  INVALID KEY
+                     MOVE "Y" TO WS-STOCK-EOF-FLAG
+               END-START
+            END-IF.
+            OPEN OUTPUT PRINT-FILE.
+            PERFORM 2100-PRINT-PAGE-HEADER.
+
+       2000-CHECK-LOW-STOCK.
+            IF PM-QTY-ON-HAND <= PM-REORDER-LEVEL
+               MOVE PM-SLOT-NO TO WS-EDIT-SLOT-NO
+               MOVE PM-QTY-ON-HAND TO WS-EDIT-QTY
+               MOVE PM-REORDER-LEVEL TO WS-EDIT-REORDER-LEVEL
+               MOVE SPACES TO PRINT-LINE
+               STRING WS-EDIT-SLOT-NO "   " PM-PRODUCT-NAME "   "
+                  WS-EDIT-QTY "        " WS-EDIT-REORDER-LEVEL
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+               DISPLAY PRINT-LINE
+               WRITE PRINT-LINE
+               ADD 1 TO WS-LOW-STOCK-COUNT
+            END-IF.
+
+       2100-PRINT-PAGE-HEADER.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "SLOT  PRODUCT      ON-HAND  REORDER-LEVEL"
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+       2200-PRINT-TRAILER-LINE.
+            MOVE SPACES TO PRINT-LINE.
+            IF WS-LOW-STOCK-COUNT = ZERO
+               MOVE "All slots above their reorder level."
+                  TO PRINT-LINE
+            ELSE
+               STRING "SLOTS AT OR BELOW REORDER LEVEL: "
+                  WS-LOW-STOCK-COUNT
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            END-IF.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+       9000-CLOSE-FILES.
+            IF WS-PRODUCT-MASTER-STATUS = "00"
+               CLOSE PRODUCT-MASTER-FILE
+            END-IF.
+            CLOSE PRINT-FILE.
+       END PROGRAM STOCK-REPORT.
