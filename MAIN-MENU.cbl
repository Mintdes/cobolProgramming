@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 8 August 2025
+      * Purpose: Driver menu tying the shop's standalone utility
+      *          programs together behind one numbered menu, so an
+      *          operator can run the vending machine, the
+      *          calculator, or the date formatter from one session
+      *          without re-invoking cobc/cobcrun each time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-MENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE           PIC 9.
+       01  WS-EXIT-FLAG        PIC X       VALUE "N".
+           88  WS-DONE                          VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM UNTIL WS-DONE
+               PERFORM 1000-DISPLAY-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                  WHEN 1
+                     CALL "Lab5-1"
+                     CANCEL "Lab5-1"
+                  WHEN 2
+                     CALL "IF-ELSE-CAL"
+                     CANCEL "IF-ELSE-CAL"
+                  WHEN 3
+                     CALL "lab5-2"
+                     CANCEL "lab5-2"
+                  WHEN 4
+                     CALL "MULTIPLY-NUMBER"
+                     CANCEL "MULTIPLY-NUMBER"
+                  WHEN 5
+                     CALL "2_accept"
+                     CANCEL "2_accept"
+                  WHEN 6
+                     CALL "4_ifconditon"
+                     CANCEL "4_ifconditon"
+                  WHEN 7
+                     CALL "3_plusNum"
+                     CANCEL "3_plusNum"
+                  WHEN 9 MOVE "Y" TO WS-EXIT-FLAG
+                  WHEN OTHER
+                     DISPLAY "Invalid choice - please try again."
+               END-EVALUATE
+            END-PERFORM.
+            DISPLAY "Goodbye.".
+            STOP RUN.
+
+       1000-DISPLAY-MENU.
+            DISPLAY " ".
+            DISPLAY "==== Shop Utilities Menu ====".
+            DISPLAY "1. Vending Machine".
+            DISPLAY "2. Calculator".
+            DISPLAY "3. Date Formatter".
+            DISPLAY "4. Multiplication Table".
+            DISPLAY "5. Operator Login (Accept Demo)".
+            DISPLAY "6. Grade Calculator (If Condition Demo)".
+            DISPLAY "7. Addition/Subtraction/Multiply Calculator".
+            DISPLAY "9. Exit".
+            DISPLAY "Enter your choice: ".
+       END PROGRAM MAIN-MENU.
