@@ -1,48 +1,123 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 21 July 2025
-      * Purpose: Learning Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADVANCE-EDITING.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SRC-NUMBERS.
-           05  WS-AMOUNT               PIC S9(4)V99.
-
-       01  EDITED-FIELDS.
-           05  WS-EDIT-Z               PIC Z,ZZ9.99.
-           05  WS-EDIT-ASTERISK        PIC **,**9.99.
-           05  WS-EDIT-DOLLAR          PIC $$,$$$$.99.
-           05  WS-EDIT-PLUS            PIC ++,++++.99.
-           05  WS-EDIT-MINUS           PIC --,----.99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "--- Test with +0123.45 ---".
-            MOVE +0123.45 TO WS-AMOUNT.
-            MOVE WS-AMOUNT TO WS-EDIT-Z.
-            DISPLAY "Zero Suppression (Z): " WS-EDIT-Z.
-
-            MOVE WS-AMOUNT TO WS-EDIT-ASTERISK.
-            DISPLAY "Check Protection (*): " WS-EDIT-ASTERISK.
-
-            MOVE WS-AMOUNT TO WS-EDIT-DOLLAR.
-            DISPLAY "Dollars ($): " WS-EDIT-DOLLAR.
-
-            MOVE WS-AMOUNT TO WS-EDIT-PLUS.
-            DISPLAY "Plus: " WS-EDIT-PLUS.
-
-            MOVE WS-AMOUNT TO WS-EDIT-MINUS.
-            DISPLAY "Minus: " WS-EDIT-MINUS.
-
-            MOVE -0123.45 to WS-AMOUNT.
-            MOVE WS-AMOUNT TO WS-EDIT-PLUS.
-            DISPLAY "(+): " WS-EDIT-PLUS.
-
-            MOVE WS-AMOUNT TO WS-EDIT-MINUS.
-            DISPLAY "(-): " WS-EDIT-MINUS.
-
-            STOP RUN.
-       END PROGRAM ADVANCE-EDITING.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 21 July 2025
+      * Purpose: Learning Cobol
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADVANCE-EDITING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECK-TRANSACTIONS-FILE ASSIGN TO "CHECKTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECK-TRANS-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "CHECKREG.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECK-TRANSACTIONS-FILE.
+       01  CHECK-TRANSACTION-RECORD.
+           05  CT-CHECK-NUM        PIC 9(4).
+           05  CT-PAYEE            PIC X(20).
+           05  CT-TRANS-TYPE       PIC X.
+               88  CT-IS-DEPOSIT         VALUE "D".
+               88  CT-IS-CHECK            VALUE "C".
+           05  CT-AMOUNT           PIC 9(4)V99.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SRC-NUMBERS.
+           05  WS-AMOUNT               PIC S9(4)V99.
+
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS==.
+
+       01  WS-CHECK-TRANS-STATUS      PIC XX.
+       01  WS-PRINT-FILE-STATUS       PIC XX.
+       01  WS-EOF-FLAG                PIC X       VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+       01  WS-CHECK-NUM-EDIT          PIC 9(4).
+       01  WS-RUNNING-BALANCE         PIC S9(5)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- Test with +0123.45 ---".
+            MOVE +0123.45 TO WS-AMOUNT.
+            MOVE WS-AMOUNT TO WS-EDIT-ZERO-SUPPRESS.
+            DISPLAY "Zero Suppression (Z): " WS-EDIT-ZERO-SUPPRESS.
+
+            MOVE WS-AMOUNT TO WS-EDIT-ASTERISK.
+            DISPLAY "Check Protection (*): " WS-EDIT-ASTERISK.
+
+            MOVE WS-AMOUNT TO WS-EDIT-DOLLAR-FLOAT.
+            DISPLAY "Dollars ($): " WS-EDIT-DOLLAR-FLOAT.
+
+            MOVE WS-AMOUNT TO WS-EDIT-PLUS.
+            DISPLAY "Plus: " WS-EDIT-PLUS.
+
+            MOVE WS-AMOUNT TO WS-EDIT-MINUS.
+            DISPLAY "Minus: " WS-EDIT-MINUS.
+
+            MOVE -0123.45 to WS-AMOUNT.
+            MOVE WS-AMOUNT TO WS-EDIT-PLUS.
+            DISPLAY "(+): " WS-EDIT-PLUS.
+
+            MOVE WS-AMOUNT TO WS-EDIT-MINUS.
+            DISPLAY "(-): " WS-EDIT-MINUS.
+
+            PERFORM 1000-RUN-CHECKBOOK-REGISTER.
+
+            STOP RUN.
+
+       1000-RUN-CHECKBOOK-REGISTER.
+            DISPLAY " ".
+            DISPLAY "--- Checkbook Register ---".
+            OPEN INPUT CHECK-TRANSACTIONS-FILE.
+            IF WS-CHECK-TRANS-STATUS NOT = "00"
+               DISPLAY "No CHECK-TRANSACTIONS file - nothing to "
+                  "report."
+            ELSE
+               OPEN OUTPUT PRINT-FILE
+               PERFORM UNTIL WS-EOF
+                  READ CHECK-TRANSACTIONS-FILE
+                     AT END
+                        MOVE "Y" TO WS-EOF-FLAG
+                     NOT AT END
+                        PERFORM 1100-POST-CHECK-TRANSACTION
+                  END-READ
+               END-PERFORM
+               CLOSE CHECK-TRANSACTIONS-FILE
+               CLOSE PRINT-FILE
+            END-IF.
+
+       1100-POST-CHECK-TRANSACTION.
+            MOVE CT-AMOUNT TO WS-AMOUNT.
+            IF CT-IS-DEPOSIT
+               ADD CT-AMOUNT TO WS-RUNNING-BALANCE
+            ELSE
+               SUBTRACT CT-AMOUNT FROM WS-RUNNING-BALANCE
+            END-IF.
+
+            MOVE CT-CHECK-NUM TO WS-CHECK-NUM-EDIT.
+            MOVE WS-AMOUNT TO WS-EDIT-ASTERISK.
+
+            MOVE SPACES TO PRINT-LINE.
+            IF WS-RUNNING-BALANCE >= ZERO
+               MOVE WS-RUNNING-BALANCE TO WS-EDIT-PLUS
+               STRING WS-CHECK-NUM-EDIT "  " CT-PAYEE "  "
+                  WS-EDIT-ASTERISK "  " WS-EDIT-PLUS
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            ELSE
+               MOVE WS-RUNNING-BALANCE TO WS-EDIT-MINUS
+               STRING WS-CHECK-NUM-EDIT "  " CT-PAYEE "  "
+                  WS-EDIT-ASTERISK "  " WS-EDIT-MINUS
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+            END-IF.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+       END PROGRAM ADVANCE-EDITING.
