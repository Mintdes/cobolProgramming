@@ -0,0 +1,18 @@
+      ******************************************************************
+      * EMPLOYEE-MASTER record layout - one row per employee, keyed by
+      * employee ID. EM-PAY-RATE reuses the HOURLY-RATE/WEEK-SALARY
+      * REDEFINES pattern from REDEFINES-DEMO so the same 6 raw bytes
+      * can be read as an hourly rate or a weekly salary depending on
+      * EM-EMPLOYEE-TYPE.
+      ******************************************************************
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID          PIC 9(5).
+           05  EM-EMPLOYEE-NAME        PIC X(20).
+           05  EM-EMPLOYEE-TYPE        PIC X.
+               88  EM-IS-HOURLY              VALUE "H".
+               88  EM-IS-SALARIED            VALUE "S".
+           05  EM-PAY-RATE-STRING      PIC X(6).
+           05  EM-PAY-RATE REDEFINES EM-PAY-RATE-STRING.
+               10  EM-HOURLY-RATE          PIC 99V9999.
+               10  EM-WEEK-SALARY REDEFINES EM-HOURLY-RATE
+                                          PIC 9999V99.
