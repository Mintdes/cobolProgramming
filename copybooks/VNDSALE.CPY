@@ -0,0 +1,22 @@
+      ******************************************************************
+      * VENDING-SALES record layout - shared by Lab5-1 and any batch
+      * or report program that reads back the day's vending sales.
+      ******************************************************************
+       01  VENDING-SALES-RECORD.
+           05  VS-RECORD-TYPE          PIC X       VALUE "D".
+               88  VS-IS-DETAIL                    VALUE "D".
+               88  VS-IS-TRAILER                   VALUE "T".
+           05  VS-DETAIL.
+               10  VS-SLOT-NO              PIC 9.
+               10  VS-PRODUCT-NAME         PIC X(10).
+               10  VS-PRICE                PIC 99.
+               10  VS-AMOUNT-TENDERED      PIC 999.
+               10  VS-CHANGE-GIVEN         PIC 999.
+               10  VS-SALE-DATE            PIC 9(8).
+               10  VS-SALE-TIME            PIC 9(8).
+               10  VS-VOID-FLAG            PIC X       VALUE "N".
+                   88  VS-IS-VOIDED                    VALUE "Y".
+           05  VS-TRAILER REDEFINES VS-DETAIL.
+               10  VS-TRAILER-COUNT        PIC 9(7).
+               10  VS-TRAILER-TOTAL        PIC 9(7)V99.
+               10  FILLER                  PIC X(15).
