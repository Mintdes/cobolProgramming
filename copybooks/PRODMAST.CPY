@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PRODUCT-MASTER record layout - one row per vending slot, keyed
+      * by slot number. Shared by Lab5-1 and any restock/report program.
+      ******************************************************************
+       01  PRODUCT-MASTER-RECORD.
+           05  PM-SLOT-NO              PIC 9.
+           05  PM-PRODUCT-NAME         PIC X(10).
+           05  PM-PRICE                PIC 99.
+           05  PM-QTY-ON-HAND          PIC 999.
+           05  PM-REORDER-LEVEL        PIC 999.
