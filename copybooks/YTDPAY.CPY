@@ -0,0 +1,18 @@
+      ******************************************************************
+      * YTD-PAYROLL record layout - one row per employee per year,
+      * accumulating gross pay/withholding/net pay across every pay
+      * period run for that year so a year-end summary (the W-2
+      * equivalent) doesn't require re-adding twelve months of pay
+      * stubs by hand. Keyed by employee + year, following STUHIST's
+      * composite-key precedent, since (unlike STUHIST) each key here
+      * is meant to accumulate IN PLACE across runs rather than grow a
+      * new row per run.
+      ******************************************************************
+       01  YTD-PAYROLL-RECORD.
+           05  YP-KEY.
+               10  YP-EMPLOYEE-ID          PIC 9(5).
+               10  YP-YEAR                 PIC 9(4).
+           05  YP-YTD-GROSS-PAY            PIC 9(7)V99.
+           05  YP-YTD-WITHHOLDING          PIC 9(7)V99.
+           05  YP-YTD-NET-PAY              PIC 9(7)V99.
+           05  YP-PAY-PERIOD-COUNT         PIC 9(3).
