@@ -0,0 +1,16 @@
+      ******************************************************************
+      * WEEKLY-SALES record layout - one row per product summarizing a
+      * week's worth of daily VENDING-SALES files, produced by the
+      * WEEK-SALES-CONSOLIDATE sort/merge batch program.
+      ******************************************************************
+       01  WEEKLY-SALES-RECORD.
+           05  WK-RECORD-TYPE          PIC X       VALUE "D".
+               88  WK-IS-DETAIL                    VALUE "D".
+               88  WK-IS-TRAILER                   VALUE "T".
+           05  WK-DETAIL.
+               10  WK-PRODUCT-NAME         PIC X(10).
+               10  WK-UNITS-SOLD           PIC 9(5).
+               10  WK-REVENUE              PIC 9(7)V99.
+           05  WK-TRAILER REDEFINES WK-DETAIL.
+               10  WK-TRAILER-COUNT        PIC 9(7).
+               10  FILLER                  PIC X(17).
