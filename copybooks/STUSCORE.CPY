@@ -0,0 +1,19 @@
+      ******************************************************************
+      * STUDENT-SCORES record layout - one row per grading run, shared
+      * by 4_ifconditon and any roster/history report.
+      ******************************************************************
+       01  STUDENT-SCORES-RECORD.
+           05  SS-RECORD-TYPE          PIC X       VALUE "D".
+               88  SS-IS-DETAIL                    VALUE "D".
+               88  SS-IS-TRAILER                   VALUE "T".
+           05  SS-DETAIL.
+               10  SS-USERNAME             PIC X(10).
+               10  SS-SCORE1               PIC 99.
+               10  SS-SCORE2               PIC 99.
+               10  SS-TOTAL                PIC 9(3).
+               10  SS-GRADE                PIC X.
+               10  SS-RUN-DATE             PIC 9(8).
+           05  SS-TRAILER REDEFINES SS-DETAIL.
+               10  SS-TRAILER-COUNT        PIC 9(7).
+               10  SS-TRAILER-TOTAL        PIC 9(7).
+               10  FILLER                  PIC X(12).
