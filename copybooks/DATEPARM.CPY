@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Parameter layout for the DATE-FORMATTER subprogram - shared by
+      * every CALLer (lab5-2, RECEIPT-BUILD, and future reports) so the
+      * calendar/Julian formatting logic lives in one place.
+      ******************************************************************
+       01  DATE-FORMATTER-PARMS.
+           05  DF-YEAR                 PIC 9(4).
+           05  DF-MONTH                PIC 99.
+           05  DF-DAY                  PIC 99.
+           05  DF-VALID-FLAG           PIC X.
+               88  DF-DATE-IS-VALID          VALUE "Y".
+           05  DF-DISPLAY-DATE-1       PIC X(10).
+           05  DF-DISPLAY-DATE-2       PIC X(11).
+           05  DF-DISPLAY-DATE-3       PIC X(7).
