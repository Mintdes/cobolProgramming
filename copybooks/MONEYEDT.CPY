@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared edited-money field layouts, standardized to 7 integer
+      * digits so one shop-wide currency format/width change only has
+      * to happen here. COPY this once per set of display fields a
+      * program needs, using REPLACING ==:TAG:== BY ==<prefix>== to get
+      * an independently-addressable instance (e.g. one per report
+      * column).
+      ******************************************************************
+       01  :TAG:-MONEY-EDIT-FIELDS.
+           05  :TAG:-EDIT-ZERO-SUPPRESS   PIC Z,ZZZ,ZZ9.99.
+           05  :TAG:-EDIT-ASTERISK        PIC **,***,**9.99.
+           05  :TAG:-EDIT-DOLLAR-FLOAT    PIC $$,$$$,$$9.99.
+           05  :TAG:-EDIT-DOLLAR-FIXED    PIC $Z,ZZZ,ZZ9.99.
+           05  :TAG:-EDIT-PLUS            PIC ++,+++,++9.99.
+           05  :TAG:-EDIT-MINUS           PIC --,---,--9.99.
+           05  :TAG:-EDIT-CREDIT          PIC $Z,ZZZ,ZZ9.99CR.
+           05  :TAG:-EDIT-DEBIT           PIC $Z,ZZZ,ZZ9.99DB.
