@@ -0,0 +1,18 @@
+      ******************************************************************
+      * REJECTS-LOG record layout - shared across the shop's interactive
+      * programs. Every bad-input rejection path writes one detail
+      * record here (raw input, program name, timestamp) so the week's
+      * fat-fingered input can be reviewed in one place.
+      ******************************************************************
+       01  REJECTS-LOG-RECORD.
+           05  RJ-RECORD-TYPE          PIC X       VALUE "D".
+               88  RJ-IS-DETAIL                    VALUE "D".
+               88  RJ-IS-TRAILER                   VALUE "T".
+           05  RJ-DETAIL.
+               10  RJ-PROGRAM-NAME         PIC X(12).
+               10  RJ-BAD-INPUT            PIC X(30).
+               10  RJ-EVENT-DATE           PIC 9(8).
+               10  RJ-EVENT-TIME           PIC 9(8).
+           05  RJ-TRAILER REDEFINES RJ-DETAIL.
+               10  RJ-TRAILER-COUNT        PIC 9(7).
+               10  FILLER                  PIC X(51).
