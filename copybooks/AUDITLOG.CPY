@@ -0,0 +1,16 @@
+      ******************************************************************
+      * AUDIT-LOG record layout - shared exception/audit trail for the
+      * vending machine program.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-RECORD-TYPE          PIC X       VALUE "D".
+               88  AL-IS-DETAIL                    VALUE "D".
+               88  AL-IS-TRAILER                   VALUE "T".
+           05  AL-DETAIL.
+               10  AL-EVENT-DATE           PIC 9(8).
+               10  AL-EVENT-TIME           PIC 9(8).
+               10  AL-EVENT-CODE           PIC X(10).
+               10  AL-EVENT-TEXT           PIC X(50).
+           05  AL-TRAILER REDEFINES AL-DETAIL.
+               10  AL-TRAILER-COUNT        PIC 9(7).
+               10  FILLER                  PIC X(59).
