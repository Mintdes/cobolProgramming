@@ -0,0 +1,16 @@
+      ******************************************************************
+      * STUDENT-HISTORY record layout - one row per student per
+      * grading run/term, keyed by student + run timestamp so repeated
+      * runs for the same student accumulate instead of overwrite.
+      * Shared by 4_ifconditon and any report program that rolls up a
+      * student's scores across terms.
+      ******************************************************************
+       01  STUDENT-HISTORY-RECORD.
+           05  SH-KEY.
+               10  SH-USERNAME             PIC X(10).
+               10  SH-RUN-DATE             PIC 9(8).
+               10  SH-RUN-TIME             PIC 9(8).
+           05  SH-SCORE1                   PIC 99.
+           05  SH-SCORE2                   PIC 99.
+           05  SH-TOTAL                    PIC 9(3).
+           05  SH-GRADE                    PIC X.
