@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 8 August 2025
+      * Purpose: Standalone year-end payroll summary report - reads the
+      *          YTD-PAYROLL file built up by REDEFINES-DEMO's payroll
+      *          roster runs and lists each employee's accumulated
+      *          gross pay, withholding, and net pay for the year, so a
+      *          W-2-style summary doesn't require re-adding every pay
+      *          stub by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAR-END-PAYROLL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-PAYROLL-FILE ASSIGN TO "YTDPAY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YP-KEY
+               FILE STATUS IS WS-YTD-PAYROLL-STATUS.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "YEPAYRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-PAYROLL-FILE.
+       COPY YTDPAY.
+
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-YTD-PAYROLL-STATUS     PIC XX.
+       01  WS-EMPLOYEE-MASTER-STATUS PIC XX.
+       01  WS-PRINT-FILE-STATUS      PIC XX.
+       01  WS-YTD-EOF-FLAG           PIC X       VALUE "N".
+           88  WS-YTD-EOF                        VALUE "Y".
+
+       01  WS-REPORT-NAME            PIC X(20).
+
+       01  WS-GRAND-GROSS            PIC 9(9)V99 VALUE ZERO.
+       01  WS-GRAND-WITHHOLDING      PIC 9(9)V99 VALUE ZERO.
+       01  WS-GRAND-NET              PIC 9(9)V99 VALUE ZERO.
+       01  WS-EMPLOYEE-COUNT         PIC 9(5)    VALUE ZERO.
+
+       01  WS-EDIT-YEAR              PIC 9(4).
+       01  WS-EDIT-PERIOD-COUNT      PIC ZZ9.
+
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-GROSS==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-WITHHOLDING==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-NET==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-GRAND-GROSS==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-GRAND-WITHHOLDING==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-GRAND-NET==.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- Year-End Payroll Summary Report ---".
+            PERFORM 1000-OPEN-FILES.
+            PERFORM UNTIL WS-YTD-EOF
+               READ YTD-PAYROLL-FILE NEXT RECORD
+                  AT END
+                     MOVE "Y" TO WS-YTD-EOF-FLAG
+                  NOT AT END
+                     PERFORM 2000-PRINT-EMPLOYEE-LINE
+               END-READ
+            END-PERFORM.
+            PERFORM 2200-PRINT-TRAILER-LINE.
+            PERFORM 9000-CLOSE-FILES.
+            STOP RUN.
+
+       1000-OPEN-FILES.
+            OPEN INPUT YTD-PAYROLL-FILE.
+            IF WS-YTD-PAYROLL-STATUS NOT = "00"
+               DISPLAY "No YTD-PAYROLL file - nothing to report."
+               MOVE "Y" TO WS-YTD-EOF-FLAG
+            ELSE
+               START YTD-PAYROLL-FILE KEY >= YP-KEY
+                  INVALID KEY
+                     MOVE "Y" TO WS-YTD-EOF-FLAG
+               END-START
+            END-IF.
+            OPEN INPUT EMPLOYEE-MASTER-FILE.
+            OPEN OUTPUT PRINT-FILE.
+            PERFORM 2100-PRINT-PAGE-HEADER.
+
+       2000-PRINT-EMPLOYEE-LINE.
+            MOVE YP-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+            IF WS-EMPLOYEE-MASTER-STATUS = "00"
+               READ EMPLOYEE-MASTER-FILE
+                  INVALID KEY
+                     MOVE "UNKNOWN EMPLOYEE" TO EM-EMPLOYEE-NAME
+               END-READ
+            ELSE
+               MOVE "UNKNOWN EMPLOYEE" TO EM-EMPLOYEE-NAME
+            END-IF.
+            MOVE YP-YEAR TO WS-EDIT-YEAR.
+            MOVE YP-PAY-PERIOD-COUNT TO WS-EDIT-PERIOD-COUNT.
+            MOVE YP-YTD-GROSS-PAY TO WS-GROSS-EDIT-DOLLAR-FIXED.
+            MOVE YP-YTD-WITHHOLDING TO WS-WITHHOLDING-EDIT-DOLLAR-FIXED.
+            MOVE YP-YTD-NET-PAY TO WS-NET-EDIT-DOLLAR-FIXED.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING YP-EMPLOYEE-ID "  " EM-EMPLOYEE-NAME "  "
+               WS-EDIT-YEAR "  " WS-GROSS-EDIT-DOLLAR-FIXED "  "
+               WS-WITHHOLDING-EDIT-DOLLAR-FIXED "  "
+               WS-NET-EDIT-DOLLAR-FIXED "  " WS-EDIT-PERIOD-COUNT
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            ADD YP-YTD-GROSS-PAY TO WS-GRAND-GROSS.
+            ADD YP-YTD-WITHHOLDING TO WS-GRAND-WITHHOLDING.
+            ADD YP-YTD-NET-PAY TO WS-GRAND-NET.
+            ADD 1 TO WS-EMPLOYEE-COUNT.
+
+       2100-PRINT-PAGE-HEADER.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "EMP-ID  NAME                  YEAR  YTD-GROSS"
+               "     YTD-WITHHOLD  YTD-NET       PERIODS"
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+       2200-PRINT-TRAILER-LINE.
+            MOVE WS-GRAND-GROSS TO WS-GRAND-GROSS-EDIT-DOLLAR-FIXED.
+            MOVE WS-GRAND-WITHHOLDING
+               TO WS-GRAND-WITHHOLDING-EDIT-DOLLAR-FIXED.
+            MOVE WS-GRAND-NET TO WS-GRAND-NET-EDIT-DOLLAR-FIXED.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "EMPLOYEES REPORTED: " WS-EMPLOYEE-COUNT
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "GRAND TOTALS       GROSS "
+               WS-GRAND-GROSS-EDIT-DOLLAR-FIXED "  WITHHOLD "
+               WS-GRAND-WITHHOLDING-EDIT-DOLLAR-FIXED "  NET "
+               WS-GRAND-NET-EDIT-DOLLAR-FIXED
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+       9000-CLOSE-FILES.
+            IF WS-YTD-PAYROLL-STATUS = "00"
+               CLOSE YTD-PAYROLL-FILE
+            END-IF.
+            IF WS-EMPLOYEE-MASTER-STATUS = "00"
+               CLOSE EMPLOYEE-MASTER-FILE
+            END-IF.
+            CLOSE PRINT-FILE.
+       END PROGRAM YEAR-END-PAYROLL.
