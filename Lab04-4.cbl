@@ -1,34 +1,217 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 21 July 2025
-      * Purpose: Learning Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. REDEFINES-DEMO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  RAW-DATA.
-           05  RAW-PAY-STRING      PIC X(6).
-
-       01  NUMERIC-VIEW    REDEFINES   RAW-DATA.
-           05  HOURLY-RATE PIC 99V9999.
-           05  WEEK-SALARY REDEFINES HOURLY-RATE PIC 9999V99.
-
-       01  DISPLAY-FIELDS.
-           05  DISPLAY-HOURLY  PIC Z9.9999.
-           05  DISPLAY-SALARY  PIC $Z,ZZ9.99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE "020000" TO RAW-PAY-STRING.
-            DISPLAY "RAW: " RAW-PAY-STRING.
-       *>     DISPLAY "HOURLY: " HOURLY-RATE.
-            MOVE HOURLY-RATE TO DISPLAY-HOURLY.
-            DISPLAY "Interpreted Hourly Rate is " DISPLAY-HOURLY.
-
-            MOVE WEEK-SALARY TO DISPLAY-SALARY.
-            DISPLAY "Interpreted Salary Rate is " DISPLAY-SALARY.
-            STOP RUN.
-       END PROGRAM REDEFINES-DEMO.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 21 July 2025
+      * Purpose: Learning Cobol
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDEFINES-DEMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+           SELECT YTD-PAYROLL-FILE ASSIGN TO "YTDPAY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YP-KEY
+               FILE STATUS IS WS-YTD-PAYROLL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+       FD  YTD-PAYROLL-FILE.
+       COPY YTDPAY.
+
+       WORKING-STORAGE SECTION.
+       01  RAW-DATA.
+           05  RAW-PAY-STRING      PIC X(6).
+
+       01  NUMERIC-VIEW    REDEFINES   RAW-DATA.
+           05  HOURLY-RATE PIC 99V9999.
+           05  WEEK-SALARY REDEFINES HOURLY-RATE PIC 9999V99.
+
+       01  DISPLAY-FIELDS.
+           05  DISPLAY-HOURLY  PIC Z9.9999.
+           05  DISPLAY-SALARY  PIC $Z,ZZ9.99.
+           05  DISPLAY-GROSS-PAY PIC $Z,ZZ9.99.
+           05  DISPLAY-NET-PAY PIC $Z,ZZ9.99.
+
+       01  WS-EMPLOYEE-TYPE        PIC X.
+           88  WS-IS-HOURLY              VALUE "H".
+           88  WS-IS-SALARIED             VALUE "S".
+       01  WS-HOURS-WORKED          PIC 99V99.
+       01  WS-REGULAR-HOURS         PIC 99V99.
+       01  WS-OVERTIME-HOURS        PIC 99V99.
+       01  WS-GROSS-PAY             PIC 9(5)V99.
+       01  WS-REGULAR-PAY           PIC 9(5)V99.
+       01  WS-OVERTIME-PAY          PIC 9(5)V99.
+       01  WS-NET-PAY               PIC 9(5)V99.
+       01  WS-WITHHOLDING-PCT       PIC 9V99 VALUE 0.20.
+       01  WS-WITHHOLDING-AMT       PIC 9(5)V99.
+
+       01  WS-BATCH-MODE                    PIC X.
+       01  WS-EMPLOYEE-MASTER-STATUS        PIC XX.
+       01  WS-YTD-PAYROLL-STATUS            PIC XX.
+       01  WS-ROSTER-EOF-FLAG               PIC X VALUE "N".
+           88  WS-ROSTER-EOF                      VALUE "Y".
+       01  WS-CURRENT-YEAR                  PIC 9(4).
+       01  WS-CURRENT-DATE                  PIC 9(8).
+       01  WS-CURRENT-DATE-VIEW REDEFINES WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR-PART         PIC 9(4).
+           05  FILLER                       PIC 9(4).
+       01  DISPLAY-YTD-GROSS                PIC $Z,ZZ9.99.
+       01  DISPLAY-YTD-WITHHOLDING          PIC $Z,ZZ9.99.
+       01  DISPLAY-YTD-NET                  PIC $Z,ZZ9.99.
+       01  WS-SEED-EMPLOYEES.
+           05  FILLER PIC 9(5)  VALUE 10001.
+           05  FILLER PIC X(20) VALUE "ALICE HOURLY".
+           05  FILLER PIC X     VALUE "H".
+           05  FILLER PIC X(6)  VALUE "150000".
+           05  FILLER PIC 9(5)  VALUE 10002.
+           05  FILLER PIC X(20) VALUE "BOB SALARIED".
+           05  FILLER PIC X     VALUE "S".
+           05  FILLER PIC X(6)  VALUE "080000".
+       01  WS-SEED-TABLE REDEFINES WS-SEED-EMPLOYEES.
+           05  WS-SEED-ENTRY OCCURS 2 TIMES.
+               10  WS-SEED-ID        PIC 9(5).
+               10  WS-SEED-NAME      PIC X(20).
+               10  WS-SEED-TYPE      PIC X.
+               10  WS-SEED-RATE      PIC X(6).
+       01  WS-SEED-IDX PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "020000" TO RAW-PAY-STRING.
+            DISPLAY "RAW: " RAW-PAY-STRING.
+       *>     DISPLAY "HOURLY: " HOURLY-RATE.
+            MOVE HOURLY-RATE TO DISPLAY-HOURLY.
+            DISPLAY "Interpreted Hourly Rate is " DISPLAY-HOURLY.
+
+            MOVE WEEK-SALARY TO DISPLAY-SALARY.
+            DISPLAY "Interpreted Salary Rate is " DISPLAY-SALARY.
+
+            DISPLAY "Run payroll for whole EMPLOYEE-MASTER roster? "
+               "(Y/N)"
+            ACCEPT WS-BATCH-MODE.
+
+            IF WS-BATCH-MODE = "Y" OR "y"
+               PERFORM 2000-RUN-PAYROLL-ROSTER
+            ELSE
+               PERFORM 1000-RUN-INTERACTIVE
+            END-IF.
+
+            STOP RUN.
+
+       1000-RUN-INTERACTIVE.
+            DISPLAY "Employee type - (H)ourly or (S)alaried: "
+            ACCEPT WS-EMPLOYEE-TYPE.
+
+            IF WS-IS-HOURLY
+               DISPLAY "Hours worked this week: "
+               ACCEPT WS-HOURS-WORKED
+               IF WS-HOURS-WORKED > 40
+                  MOVE 40 TO WS-REGULAR-HOURS
+                  COMPUTE WS-OVERTIME-HOURS = WS-HOURS-WORKED - 40
+               ELSE
+                  MOVE WS-HOURS-WORKED TO WS-REGULAR-HOURS
+                  MOVE ZERO TO WS-OVERTIME-HOURS
+               END-IF
+               COMPUTE WS-REGULAR-PAY ROUNDED =
+                  HOURLY-RATE * WS-REGULAR-HOURS
+               COMPUTE WS-OVERTIME-PAY ROUNDED =
+                  HOURLY-RATE * 1.5 * WS-OVERTIME-HOURS
+               COMPUTE WS-GROSS-PAY ROUNDED =
+                  WS-REGULAR-PAY + WS-OVERTIME-PAY
+            ELSE
+               MOVE WEEK-SALARY TO WS-GROSS-PAY
+            END-IF.
+
+            COMPUTE WS-NET-PAY ROUNDED =
+               WS-GROSS-PAY * (1 - WS-WITHHOLDING-PCT).
+
+            MOVE WS-GROSS-PAY TO DISPLAY-GROSS-PAY.
+            DISPLAY "Gross Pay is " DISPLAY-GROSS-PAY.
+            MOVE WS-NET-PAY TO DISPLAY-NET-PAY.
+            DISPLAY "Net Pay is " DISPLAY-NET-PAY.
+
+       2000-RUN-PAYROLL-ROSTER.
+            PERFORM 2100-OPEN-EMPLOYEE-MASTER.
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+            MOVE WS-CURRENT-YEAR-PART TO WS-CURRENT-YEAR.
+            DISPLAY "---- Payroll Register ----".
+            START EMPLOYEE-MASTER-FILE KEY >= EM-EMPLOYEE-ID
+               INVALID KEY
+                  MOVE "Y" TO WS-ROSTER-EOF-FLAG
+            END-START.
+            PERFORM UNTIL WS-ROSTER-EOF
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                  AT END
+                     MOVE "Y" TO WS-ROSTER-EOF-FLAG
+                  NOT AT END
+                     PERFORM 2200-PAY-ONE-EMPLOYEE
+               END-READ
+            END-PERFORM.
+            CLOSE EMPLOYEE-MASTER-FILE.
+            CLOSE YTD-PAYROLL-FILE.
+
+       2100-OPEN-EMPLOYEE-MASTER.
+            OPEN I-O EMPLOYEE-MASTER-FILE.
+            IF WS-EMPLOYEE-MASTER-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               PERFORM VARYING WS-SEED-IDX FROM 1 BY 1
+                  UNTIL WS-SEED-IDX > 2
+                  MOVE WS-SEED-ID(WS-SEED-IDX) TO EM-EMPLOYEE-ID
+                  MOVE WS-SEED-NAME(WS-SEED-IDX) TO EM-EMPLOYEE-NAME
+                  MOVE WS-SEED-TYPE(WS-SEED-IDX) TO EM-EMPLOYEE-TYPE
+                  MOVE WS-SEED-RATE(WS-SEED-IDX) TO EM-PAY-RATE-STRING
+                  WRITE EMPLOYEE-MASTER-RECORD
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+            END-IF.
+            OPEN I-O YTD-PAYROLL-FILE.
+            IF WS-YTD-PAYROLL-STATUS = "35"
+               OPEN OUTPUT YTD-PAYROLL-FILE
+               CLOSE YTD-PAYROLL-FILE
+               OPEN I-O YTD-PAYROLL-FILE
+            END-IF.
+
+       2200-PAY-ONE-EMPLOYEE.
+            IF EM-IS-HOURLY
+               COMPUTE WS-GROSS-PAY ROUNDED =
+                  EM-HOURLY-RATE * 40
+            ELSE
+               MOVE EM-WEEK-SALARY TO WS-GROSS-PAY
+            END-IF.
+            COMPUTE WS-NET-PAY ROUNDED =
+               WS-GROSS-PAY * (1 - WS-WITHHOLDING-PCT).
+            MOVE WS-GROSS-PAY TO DISPLAY-GROSS-PAY.
+            MOVE WS-NET-PAY TO DISPLAY-NET-PAY.
+            DISPLAY EM-EMPLOYEE-ID "  " EM-EMPLOYEE-NAME
+               "  GROSS " DISPLAY-GROSS-PAY "  NET " DISPLAY-NET-PAY.
+            PERFORM 2300-UPDATE-YTD-PAYROLL.
+
+       2300-UPDATE-YTD-PAYROLL.
+            COMPUTE WS-WITHHOLDING-AMT ROUNDED =
+               WS-GROSS-PAY * WS-WITHHOLDING-PCT.
+            MOVE EM-EMPLOYEE-ID TO YP-EMPLOYEE-ID.
+            MOVE WS-CURRENT-YEAR TO YP-YEAR.
+            READ YTD-PAYROLL-FILE
+               INVALID KEY
+                  MOVE WS-GROSS-PAY TO YP-YTD-GROSS-PAY
+                  MOVE WS-WITHHOLDING-AMT TO YP-YTD-WITHHOLDING
+                  MOVE WS-NET-PAY TO YP-YTD-NET-PAY
+                  MOVE 1 TO YP-PAY-PERIOD-COUNT
+                  WRITE YTD-PAYROLL-RECORD
+               NOT INVALID KEY
+                  ADD WS-GROSS-PAY TO YP-YTD-GROSS-PAY
+                  ADD WS-WITHHOLDING-AMT TO YP-YTD-WITHHOLDING
+                  ADD WS-NET-PAY TO YP-YTD-NET-PAY
+                  ADD 1 TO YP-PAY-PERIOD-COUNT
+                  REWRITE YTD-PAYROLL-RECORD
+            END-READ.
+       END PROGRAM REDEFINES-DEMO.
