@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 8 August 2025
+      * Purpose: Shared date validation/formatting subprogram - extracted
+      *          out of lab5-2 so RECEIPT-BUILD and other reports can
+      *          CALL it instead of growing their own copy.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATE-FORMATTER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DAYS-IN-MONTH         PIC 99.
+       01  WS-IS-LEAP-YEAR-FLAG     PIC X.
+           88 WS-IS-LEAP-YEAR             VALUE "Y".
+       01  WS-DAYS-BEFORE-MONTH     PIC 999.
+       01  WS-DAY-OF-YEAR           PIC 999.
+       01  WS-MONTH-NAME            PIC X(3).
+
+       LINKAGE SECTION.
+       COPY DATEPARM.
+
+       PROCEDURE DIVISION USING DATE-FORMATTER-PARMS.
+       MAIN-PROCEDURE.
+            PERFORM 1000-VALIDATE-DATE.
+            IF DF-DATE-IS-VALID
+               PERFORM 2000-BUILD-DISPLAY-DATE-1
+               PERFORM 2100-BUILD-DISPLAY-DATE-2
+               PERFORM 2200-BUILD-DISPLAY-DATE-3
+            END-IF.
+            GOBACK.
+
+       1000-VALIDATE-DATE.
+            MOVE "Y" TO DF-VALID-FLAG.
+            IF DF-MONTH < 1 OR DF-MONTH > 12
+               MOVE "N" TO DF-VALID-FLAG
+            ELSE
+               PERFORM 1100-DETERMINE-DAYS-IN-MONTH
+               IF DF-DAY < 1 OR DF-DAY > WS-DAYS-IN-MONTH
+                  MOVE "N" TO DF-VALID-FLAG
+               END-IF
+            END-IF.
+
+       1100-DETERMINE-DAYS-IN-MONTH.
+            PERFORM 1200-DETERMINE-LEAP-YEAR.
+            EVALUATE DF-MONTH
+               WHEN 01 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 02
+                  IF WS-IS-LEAP-YEAR
+                     MOVE 29 TO WS-DAYS-IN-MONTH
+                  ELSE
+                     MOVE 28 TO WS-DAYS-IN-MONTH
+                  END-IF
+               WHEN 03 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 04 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 05 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 06 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 07 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 08 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 09 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 10 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 11 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 12 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN OTHER MOVE ZERO TO WS-DAYS-IN-MONTH
+            END-EVALUATE.
+
+       1200-DETERMINE-LEAP-YEAR.
+            MOVE "N" TO WS-IS-LEAP-YEAR-FLAG.
+            IF FUNCTION MOD(DF-YEAR, 400) = 0
+               MOVE "Y" TO WS-IS-LEAP-YEAR-FLAG
+            ELSE IF FUNCTION MOD(DF-YEAR, 100) = 0
+               MOVE "N" TO WS-IS-LEAP-YEAR-FLAG
+            ELSE IF FUNCTION MOD(DF-YEAR, 4) = 0
+               MOVE "Y" TO WS-IS-LEAP-YEAR-FLAG
+            END-IF.
+
+       2000-BUILD-DISPLAY-DATE-1.
+            *> MM/DD/YYYY
+            STRING DF-MONTH DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               DF-DAY DELIMITED BY SIZE "/" DELIMITED BY SIZE
+               DF-YEAR DELIMITED BY SIZE
+               INTO DF-DISPLAY-DATE-1
+            END-STRING.
+
+       2100-BUILD-DISPLAY-DATE-2.
+            *> DD-MON-YYYY
+            EVALUATE DF-MONTH
+               WHEN 01 MOVE "JAN" TO WS-MONTH-NAME
+               WHEN 02 MOVE "FEB" TO WS-MONTH-NAME
+               WHEN 03 MOVE "MAR" TO WS-MONTH-NAME
+               WHEN 04 MOVE "APR" TO WS-MONTH-NAME
+               WHEN 05 MOVE "MAY" TO WS-MONTH-NAME
+               WHEN 06 MOVE "JUN" TO WS-MONTH-NAME
+               WHEN 07 MOVE "JUL" TO WS-MONTH-NAME
+               WHEN 08 MOVE "AUG" TO WS-MONTH-NAME
+               WHEN 09 MOVE "SEP" TO WS-MONTH-NAME
+               WHEN 10 MOVE "OCT" TO WS-MONTH-NAME
+               WHEN 11 MOVE "NOV" TO WS-MONTH-NAME
+               WHEN 12 MOVE "DEC" TO WS-MONTH-NAME
+            END-EVALUATE.
+            STRING DF-DAY DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-MONTH-NAME DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               DF-YEAR DELIMITED BY SIZE
+               INTO DF-DISPLAY-DATE-2
+            END-STRING.
+
+       2200-BUILD-DISPLAY-DATE-3.
+            *> Julian YYYYDDD
+            EVALUATE DF-MONTH
+               WHEN 01 MOVE 0   TO WS-DAYS-BEFORE-MONTH
+               WHEN 02 MOVE 31  TO WS-DAYS-BEFORE-MONTH
+               WHEN 03 MOVE 59  TO WS-DAYS-BEFORE-MONTH
+               WHEN 04 MOVE 90  TO WS-DAYS-BEFORE-MONTH
+               WHEN 05 MOVE 120 TO WS-DAYS-BEFORE-MONTH
+               WHEN 06 MOVE 151 TO WS-DAYS-BEFORE-MONTH
+               WHEN 07 MOVE 181 TO WS-DAYS-BEFORE-MONTH
+               WHEN 08 MOVE 212 TO WS-DAYS-BEFORE-MONTH
+               WHEN 09 MOVE 243 TO WS-DAYS-BEFORE-MONTH
+               WHEN 10 MOVE 273 TO WS-DAYS-BEFORE-MONTH
+               WHEN 11 MOVE 304 TO WS-DAYS-BEFORE-MONTH
+               WHEN 12 MOVE 334 TO WS-DAYS-BEFORE-MONTH
+            END-EVALUATE.
+            IF DF-MONTH > 2 AND WS-IS-LEAP-YEAR
+               ADD 1 TO WS-DAYS-BEFORE-MONTH
+            END-IF.
+            COMPUTE WS-DAY-OF-YEAR = WS-DAYS-BEFORE-MONTH + DF-DAY.
+            STRING DF-YEAR DELIMITED BY SIZE
+               WS-DAY-OF-YEAR DELIMITED BY SIZE
+               INTO DF-DISPLAY-DATE-3
+            END-STRING.
+       END PROGRAM DATE-FORMATTER.
