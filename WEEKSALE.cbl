@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 8 August 2025
+      * Purpose: Weekly batch consolidator - SORTs and merges a week's
+      *          worth of daily VENDING-SALES files by product, so the
+      *          seven days don't have to be added up by hand. Each
+      *          day's VNDSALES.DAT is expected to be archived by the
+      *          operator under VNDSAL1.DAT .. VNDSAL7.DAT before this
+      *          runs (day 1 = oldest, day 7 = most recent).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEK-SALES-CONSOLIDATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-SALES-FILE ASSIGN DYNAMIC WS-DAILY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "WEEKSORT.TMP".
+           SELECT WEEKLY-SALES-FILE ASSIGN TO "WEEKSALE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEEKLY-SALES-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-SALES-FILE.
+       COPY VNDSALE.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-RECORD-TYPE          PIC X.
+               88  SW-IS-DETAIL                    VALUE "D".
+               88  SW-IS-TRAILER                   VALUE "T".
+           05  SW-DETAIL.
+               10  SW-SLOT-NO              PIC 9.
+               10  SW-PRODUCT-NAME         PIC X(10).
+               10  SW-PRICE                PIC 99.
+               10  SW-AMOUNT-TENDERED      PIC 999.
+               10  SW-CHANGE-GIVEN         PIC 999.
+               10  SW-SALE-DATE            PIC 9(8).
+               10  SW-SALE-TIME            PIC 9(8).
+               10  SW-VOID-FLAG            PIC X.
+                   88  SW-IS-VOIDED                    VALUE "Y".
+           05  SW-TRAILER REDEFINES SW-DETAIL.
+               10  SW-TRAILER-COUNT        PIC 9(7).
+               10  SW-TRAILER-TOTAL        PIC 9(7)V99.
+               10  FILLER                  PIC X(15).
+
+       FD  WEEKLY-SALES-FILE.
+       COPY WEEKSUM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DAILY-FILENAME         PIC X(20).
+       01  WS-DAILY-STATUS           PIC XX.
+       01  WS-AUDIT-LOG-STATUS       PIC XX.
+       01  WS-WEEKLY-SALES-STATUS    PIC XX.
+       01  WS-DAILY-EOF-FLAG         PIC X       VALUE "N".
+           88  WS-DAILY-EOF                       VALUE "Y".
+       01  WS-AUDIT-EOF-FLAG         PIC X       VALUE "N".
+           88  WS-AUDIT-EOF                       VALUE "Y".
+       01  WS-DAY-INDEX              PIC 9.
+
+      *> Sales voided via Lab5-1's 6000-VOID-LAST-SALE can't be
+      *> rewritten in the append-only daily VNDSALES.DAT archives, so
+      *> every VOIDLAST entry in AUDIT-LOG is loaded here and matched
+      *> against VS-SALE-DATE/VS-SALE-TIME as each day's records are
+      *> released into the sort, setting VS-VOID-FLAG so the existing
+      *> SW-IS-VOIDED exclusion in 2100-ACCUMULATE-SORTED-RECORD
+      *> actually has something to exclude.
+       01  WS-VOIDED-SALES.
+           05  WS-VOIDED-ENTRY OCCURS 200 TIMES INDEXED BY WS-VOID-IDX.
+               10  WS-VOIDED-DATE      PIC 9(8).
+               10  WS-VOIDED-TIME      PIC 9(8).
+       01  WS-VOIDED-COUNT           PIC 9(3)    VALUE ZERO.
+
+       01  WS-DAY-FILENAMES.
+           05  FILLER   PIC X(12)   VALUE "VNDSAL1.DAT".
+           05  FILLER   PIC X(12)   VALUE "VNDSAL2.DAT".
+           05  FILLER   PIC X(12)   VALUE "VNDSAL3.DAT".
+           05  FILLER   PIC X(12)   VALUE "VNDSAL4.DAT".
+           05  FILLER   PIC X(12)   VALUE "VNDSAL5.DAT".
+           05  FILLER   PIC X(12)   VALUE "VNDSAL6.DAT".
+           05  FILLER   PIC X(12)   VALUE "VNDSAL7.DAT".
+       01  WS-DAY-FILENAME-TABLE REDEFINES WS-DAY-FILENAMES.
+           05  WS-DAY-FILENAME-ENTRY  PIC X(12)   OCCURS 7 TIMES.
+
+       01  WS-SORT-EOF-FLAG          PIC X       VALUE "N".
+           88  WS-SORT-EOF                       VALUE "Y".
+       01  WS-CURRENT-PRODUCT        PIC X(10).
+       01  WS-CURRENT-UNITS          PIC 9(5)    VALUE ZERO.
+       01  WS-CURRENT-REVENUE        PIC 9(7)V99 VALUE ZERO.
+       01  WS-FIRST-RECORD-FLAG      PIC X       VALUE "Y".
+           88  WS-FIRST-RECORD                   VALUE "Y".
+       01  WS-PRODUCT-COUNT          PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- Weekly Vending Sales Consolidation ---".
+            PERFORM 0500-LOAD-VOIDED-SALES.
+            SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-PRODUCT-NAME
+               INPUT PROCEDURE IS 1000-RELEASE-ALL-DAYS
+               OUTPUT PROCEDURE IS 2000-SUMMARIZE-SORTED-SALES.
+            DISPLAY "Weekly totals written to WEEKSALE.DAT.".
+            STOP RUN.
+
+       0500-LOAD-VOIDED-SALES.
+            OPEN INPUT AUDIT-LOG-FILE.
+            IF WS-AUDIT-LOG-STATUS = "00"
+               PERFORM UNTIL WS-AUDIT-EOF
+                  READ AUDIT-LOG-FILE
+                     AT END
+                        MOVE "Y" TO WS-AUDIT-EOF-FLAG
+                     NOT AT END
+                        IF AL-IS-DETAIL AND
+                              AL-EVENT-CODE = "VOIDLAST" AND
+                              WS-VOIDED-COUNT < 200
+                           ADD 1 TO WS-VOIDED-COUNT
+                           MOVE AL-EVENT-TEXT(1:8)
+                              TO WS-VOIDED-DATE(WS-VOIDED-COUNT)
+                           MOVE AL-EVENT-TEXT(9:8)
+                              TO WS-VOIDED-TIME(WS-VOIDED-COUNT)
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+            END-IF.
+
+       1000-RELEASE-ALL-DAYS.
+            PERFORM VARYING WS-DAY-INDEX FROM 1 BY 1
+               UNTIL WS-DAY-INDEX > 7
+               MOVE WS-DAY-FILENAME-ENTRY(WS-DAY-INDEX)
+                  TO WS-DAILY-FILENAME
+               MOVE "N" TO WS-DAILY-EOF-FLAG
+               OPEN INPUT DAILY-SALES-FILE
+               IF WS-DAILY-STATUS = "00"
+                  PERFORM UNTIL WS-DAILY-EOF
+                     READ DAILY-SALES-FILE
+                        AT END
+                           MOVE "Y" TO WS-DAILY-EOF-FLAG
+                        NOT AT END
+                           PERFORM 1050-CHECK-VOIDED-IN-LOG
+                           RELEASE SORT-WORK-RECORD
+                              FROM VENDING-SALES-RECORD
+                     END-READ
+                  END-PERFORM
+                  CLOSE DAILY-SALES-FILE
+               ELSE
+                  DISPLAY "Skipping missing daily file: "
+                     WS-DAILY-FILENAME
+               END-IF
+            END-PERFORM.
+
+       1050-CHECK-VOIDED-IN-LOG.
+            SET WS-VOID-IDX TO 1.
+            SEARCH WS-VOIDED-ENTRY
+               AT END
+                  CONTINUE
+               WHEN WS-VOIDED-DATE(WS-VOID-IDX) = VS-SALE-DATE AND
+                    WS-VOIDED-TIME(WS-VOID-IDX) = VS-SALE-TIME
+                  MOVE "Y" TO VS-VOID-FLAG
+            END-SEARCH.
+
+       2000-SUMMARIZE-SORTED-SALES.
+            OPEN OUTPUT WEEKLY-SALES-FILE.
+            PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-WORK-FILE
+                  AT END
+                     MOVE "Y" TO WS-SORT-EOF-FLAG
+                  NOT AT END
+                     PERFORM 2100-ACCUMULATE-SORTED-RECORD
+               END-RETURN
+            END-PERFORM.
+            IF NOT WS-FIRST-RECORD
+               PERFORM 2200-WRITE-PRODUCT-TOTAL
+            END-IF.
+            PERFORM 2300-WRITE-WEEKLY-TRAILER.
+            CLOSE WEEKLY-SALES-FILE.
+
+       2100-ACCUMULATE-SORTED-RECORD.
+            IF SW-IS-DETAIL AND NOT SW-IS-VOIDED
+               IF WS-FIRST-RECORD
+                  MOVE "N" TO WS-FIRST-RECORD-FLAG
+                  MOVE SW-PRODUCT-NAME TO WS-CURRENT-PRODUCT
+               ELSE
+                  IF SW-PRODUCT-NAME NOT = WS-CURRENT-PRODUCT
+                     PERFORM 2200-WRITE-PRODUCT-TOTAL
+                     MOVE SW-PRODUCT-NAME TO WS-CURRENT-PRODUCT
+                     MOVE ZERO TO WS-CURRENT-UNITS
+                     MOVE ZERO TO WS-CURRENT-REVENUE
+                  END-IF
+               END-IF
+               ADD 1 TO WS-CURRENT-UNITS
+               ADD SW-PRICE TO WS-CURRENT-REVENUE
+            END-IF.
+
+       2200-WRITE-PRODUCT-TOTAL.
+            MOVE "D" TO WK-RECORD-TYPE.
+            MOVE WS-CURRENT-PRODUCT TO WK-PRODUCT-NAME.
+            MOVE WS-CURRENT-UNITS TO WK-UNITS-SOLD.
+            MOVE WS-CURRENT-REVENUE TO WK-REVENUE.
+            WRITE WEEKLY-SALES-RECORD.
+            ADD 1 TO WS-PRODUCT-COUNT.
+            MOVE ZERO TO WS-CURRENT-UNITS.
+            MOVE ZERO TO WS-CURRENT-REVENUE.
+
+       2300-WRITE-WEEKLY-TRAILER.
+            MOVE "T" TO WK-RECORD-TYPE.
+            MOVE SPACES TO WK-DETAIL.
+            MOVE WS-PRODUCT-COUNT TO WK-TRAILER-COUNT.
+            WRITE WEEKLY-SALES-RECORD.
+       END PROGRAM WEEK-SALES-CONSOLIDATE.
