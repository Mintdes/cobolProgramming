@@ -1,45 +1,199 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 30 June 2025
-      * Purpose: ADDITION TWO NUMBER
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 3_plusNum.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC S99.
-       01 NUM2 PIC S9(3).
-       01 RES PIC S9(3).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           *> ADD NUMBER
-            DISPLAY "SCORE1: "
-            ACCEPT NUM1.
-            DISPLAY "SCORE2: "
-            ACCEPT NUM2.
-            DISPLAY "RESULT: ".
-            DISPLAY "Total score is " ADD NUM2 TO NUM1 GIVING RES.
-            DISPLAY RES.
-
-            *> SUB NUMBER
-            DISPLAY "SCORE1: PIC 99"
-            ACCEPT NUM1.
-            DISPLAY "SCORE2: "
-            ACCEPT NUM2.
-            DISPLAY "RESULT: "
-            DISPLAY "Total score is " SUBTRACT NUM2 FROM NUM1 GIVING RES
-            DISPLAY RES.
-
-            *> MULTIPLY NUMBER
-            DISPLAY "SCORE1: PIC 99"
-            ACCEPT NUM1.
-            DISPLAY "SCORE2: "
-            ACCEPT NUM2.
-            DISPLAY "RESULT: "
-            DISPLAY "Total score is " MULTIPLY NUM2 BY NUM1 GIVING RES
-            DISPLAY RES.
-
-            STOP RUN.
-       END PROGRAM 3_plusNum.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 30 June 2025
+      * Purpose: ADDITION TWO NUMBER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 3_plusNum.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LEDGER-FILE ASSIGN TO "TRANLDGR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-LEDGER-STATUS.
+           SELECT LEDGER-CHECKPOINT-FILE ASSIGN TO "LDGRCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LEDGER-FILE.
+       01  TRANSACTION-LEDGER-RECORD.
+           05  TL-NUM1             PIC S9(3).
+           05  TL-OPERATION        PIC X.
+           05  TL-NUM2             PIC S9(3).
+
+       FD  LEDGER-CHECKPOINT-FILE.
+       01  LEDGER-CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT       PIC 9(5).
+           05  CKPT-RUNNING-TOTAL      PIC S9(5).
+
+       WORKING-STORAGE SECTION.
+       01 NUM1 PIC S9(3).
+       01 NUM2 PIC S9(3).
+       01 RES PIC S9(3).
+       01 WS-BATCH-MODE                    PIC X.
+       01 WS-TRANSACTION-LEDGER-STATUS     PIC XX.
+       01 WS-LEDGER-EOF-FLAG               PIC X VALUE "N".
+           88 WS-LEDGER-EOF                      VALUE "Y".
+       01 WS-RUNNING-TOTAL                 PIC S9(5) VALUE ZERO.
+       01 WS-SIZE-ERROR-FLAG                PIC X.
+           88 WS-SIZE-ERROR-OCCURRED             VALUE "Y".
+       01 WS-CKPT-STATUS                   PIC XX.
+       01 WS-CKPT-COUNT                    PIC 9(5) VALUE ZERO.
+       01 WS-CKPT-TOTAL                    PIC S9(5) VALUE ZERO.
+       01 WS-CURRENT-RECORD-NUM            PIC 9(5) VALUE ZERO.
+       01 WS-RECORDS-PROCESSED             PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Run from TRANSACTION-LEDGER file? (Y/N)"
+            ACCEPT WS-BATCH-MODE.
+
+            IF WS-BATCH-MODE = "Y" OR "y"
+               PERFORM 2000-RUN-BATCH-LEDGER
+            ELSE
+               PERFORM 1000-RUN-INTERACTIVE
+            END-IF.
+
+            GOBACK.
+
+       1000-RUN-INTERACTIVE.
+           *> ADD NUMBER
+            DISPLAY "SCORE1: "
+            ACCEPT NUM1.
+            DISPLAY "SCORE2: "
+            ACCEPT NUM2.
+            DISPLAY "RESULT: ".
+            PERFORM 1100-DO-ADD.
+
+            *> SUB NUMBER
+            DISPLAY "SCORE1: PIC 99"
+            ACCEPT NUM1.
+            DISPLAY "SCORE2: "
+            ACCEPT NUM2.
+            DISPLAY "RESULT: "
+            PERFORM 1200-DO-SUBTRACT.
+
+            *> MULTIPLY NUMBER
+            DISPLAY "SCORE1: PIC 99"
+            ACCEPT NUM1.
+            DISPLAY "SCORE2: "
+            ACCEPT NUM2.
+            DISPLAY "RESULT: "
+            PERFORM 1300-DO-MULTIPLY.
+
+       1100-DO-ADD.
+            MOVE "N" TO WS-SIZE-ERROR-FLAG.
+            ADD NUM2 TO NUM1 GIVING RES
+               ON SIZE ERROR
+                  MOVE "Y" TO WS-SIZE-ERROR-FLAG
+                  DISPLAY "RESULT TOO LARGE FOR RES - NOT STORED."
+               NOT ON SIZE ERROR
+                  DISPLAY "Total score is "
+                  DISPLAY RES
+            END-ADD.
+
+       1200-DO-SUBTRACT.
+            MOVE "N" TO WS-SIZE-ERROR-FLAG.
+            SUBTRACT NUM2 FROM NUM1 GIVING RES
+               ON SIZE ERROR
+                  MOVE "Y" TO WS-SIZE-ERROR-FLAG
+                  DISPLAY "RESULT TOO LARGE FOR RES - NOT STORED."
+               NOT ON SIZE ERROR
+                  DISPLAY "Total score is "
+                  DISPLAY RES
+            END-SUBTRACT.
+
+       1300-DO-MULTIPLY.
+            MOVE "N" TO WS-SIZE-ERROR-FLAG.
+            MULTIPLY NUM2 BY NUM1 GIVING RES
+               ON SIZE ERROR
+                  MOVE "Y" TO WS-SIZE-ERROR-FLAG
+                  DISPLAY "RESULT TOO LARGE FOR RES - NOT STORED."
+               NOT ON SIZE ERROR
+                  DISPLAY "Total score is "
+                  DISPLAY RES
+            END-MULTIPLY.
+
+       2000-RUN-BATCH-LEDGER.
+            OPEN INPUT TRANSACTION-LEDGER-FILE.
+            IF WS-TRANSACTION-LEDGER-STATUS NOT = "00"
+               DISPLAY "TRANSACTION-LEDGER file not found."
+            ELSE
+               PERFORM 2040-READ-CHECKPOINT
+               MOVE WS-CKPT-TOTAL TO WS-RUNNING-TOTAL
+               MOVE WS-CKPT-COUNT TO WS-RECORDS-PROCESSED
+               DISPLAY "---- Transaction Ledger Run ----"
+               PERFORM UNTIL WS-LEDGER-EOF
+                  READ TRANSACTION-LEDGER-FILE
+                     AT END
+                        MOVE "Y" TO WS-LEDGER-EOF-FLAG
+                     NOT AT END
+                        PERFORM 2050-APPLY-OR-SKIP-ENTRY
+                  END-READ
+               END-PERFORM
+               DISPLAY "RUNNING TOTAL: " WS-RUNNING-TOTAL
+               DISPLAY "RECORDS PROCESSED: " WS-RECORDS-PROCESSED
+               CLOSE TRANSACTION-LEDGER-FILE
+               PERFORM 2070-RESET-CHECKPOINT
+            END-IF.
+
+       2040-READ-CHECKPOINT.
+            MOVE ZERO TO WS-CKPT-COUNT.
+            MOVE ZERO TO WS-CKPT-TOTAL.
+            OPEN INPUT LEDGER-CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = "00"
+               READ LEDGER-CHECKPOINT-FILE
+                  NOT AT END
+                     MOVE CKPT-RECORD-COUNT TO WS-CKPT-COUNT
+                     MOVE CKPT-RUNNING-TOTAL TO WS-CKPT-TOTAL
+               END-READ
+               CLOSE LEDGER-CHECKPOINT-FILE
+            END-IF.
+            IF WS-CKPT-COUNT > ZERO
+               DISPLAY "Resuming from checkpoint - skipping "
+                  WS-CKPT-COUNT " already-processed record(s)."
+            END-IF.
+
+       2050-APPLY-OR-SKIP-ENTRY.
+            ADD 1 TO WS-CURRENT-RECORD-NUM.
+            IF WS-CURRENT-RECORD-NUM > WS-CKPT-COUNT
+               PERFORM 2100-APPLY-LEDGER-ENTRY
+               MOVE WS-CURRENT-RECORD-NUM TO WS-RECORDS-PROCESSED
+               PERFORM 2060-WRITE-CHECKPOINT
+            END-IF.
+
+       2060-WRITE-CHECKPOINT.
+            MOVE WS-RECORDS-PROCESSED TO CKPT-RECORD-COUNT.
+            MOVE WS-RUNNING-TOTAL TO CKPT-RUNNING-TOTAL.
+            OPEN OUTPUT LEDGER-CHECKPOINT-FILE.
+            WRITE LEDGER-CHECKPOINT-RECORD.
+            CLOSE LEDGER-CHECKPOINT-FILE.
+
+       2070-RESET-CHECKPOINT.
+            MOVE ZERO TO CKPT-RECORD-COUNT.
+            MOVE ZERO TO CKPT-RUNNING-TOTAL.
+            OPEN OUTPUT LEDGER-CHECKPOINT-FILE.
+            WRITE LEDGER-CHECKPOINT-RECORD.
+            CLOSE LEDGER-CHECKPOINT-FILE.
+
+       2100-APPLY-LEDGER-ENTRY.
+            MOVE TL-NUM1 TO NUM1.
+            MOVE TL-NUM2 TO NUM2.
+            EVALUATE TL-OPERATION
+               WHEN "+"
+                  PERFORM 1100-DO-ADD
+               WHEN "-"
+                  PERFORM 1200-DO-SUBTRACT
+               WHEN "*"
+                  PERFORM 1300-DO-MULTIPLY
+               WHEN OTHER
+                  MOVE "Y" TO WS-SIZE-ERROR-FLAG
+                  DISPLAY "UNKNOWN OPERATION '" TL-OPERATION
+                     "' - ENTRY SKIPPED."
+            END-EVALUATE.
+            IF NOT WS-SIZE-ERROR-OCCURRED
+               ADD RES TO WS-RUNNING-TOTAL
+            END-IF.
+       END PROGRAM 3_plusNum.
