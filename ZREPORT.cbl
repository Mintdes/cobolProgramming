@@ -0,0 +1,196 @@
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 8 August 2025
+      * Purpose: End-of-day Z-report - reads the day's VENDING-SALES
+      *          file and rolls it up into one line per product (units
+      *          sold, revenue) plus a grand total, the way a real cash
+      *          register's shift-close report works.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDING-SALES-FILE ASSIGN TO "VNDSALES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENDING-SALES-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "ZREPORT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDING-SALES-FILE.
+       COPY VNDSALE.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENDING-SALES-STATUS  PIC XX.
+       01  WS-AUDIT-LOG-STATUS      PIC XX.
+       01  WS-PRINT-FILE-STATUS     PIC XX.
+       01  WS-SALES-EOF-FLAG        PIC X       VALUE "N".
+           88  WS-SALES-EOF                     VALUE "Y".
+       01  WS-AUDIT-EOF-FLAG        PIC X       VALUE "N".
+           88  WS-AUDIT-EOF                     VALUE "Y".
+
+      *> Sales voided via Lab5-1's 6000-VOID-LAST-SALE can't be
+      *> rewritten in the append-only VENDING-SALES-FILE itself, so
+      *> every VOIDLAST entry in AUDIT-LOG is loaded here and matched
+      *> against VS-SALE-DATE/VS-SALE-TIME during rollup instead.
+       01  WS-VOIDED-SALES.
+           05  WS-VOIDED-ENTRY OCCURS 200 TIMES INDEXED BY WS-VOID-IDX.
+               10  WS-VOIDED-DATE      PIC 9(8).
+               10  WS-VOIDED-TIME      PIC 9(8).
+       01  WS-VOIDED-COUNT           PIC 9(3)    VALUE ZERO.
+
+       01  WS-PRODUCT-TOTALS.
+           05  WS-PRODUCT-ENTRY OCCURS 20 TIMES INDEXED BY WS-PROD-IDX.
+               10  WS-PROD-NAME            PIC X(10).
+               10  WS-PROD-UNITS-SOLD      PIC 9(5).
+               10  WS-PROD-REVENUE         PIC 9(7)V99.
+       01  WS-PRODUCT-COUNT         PIC 9(3)    VALUE ZERO.
+
+       01  WS-EDIT-UNITS             PIC ZZZZ9.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-REV==.
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==WS-GRAND==.
+
+       01  WS-GRAND-UNITS            PIC 9(7)    VALUE ZERO.
+       01  WS-GRAND-REVENUE          PIC 9(7)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- End-of-Day Z-Report ---".
+            PERFORM 1000-OPEN-FILES.
+            PERFORM 1100-LOAD-VOIDED-SALES.
+            PERFORM UNTIL WS-SALES-EOF
+               READ VENDING-SALES-FILE
+                  AT END
+                     MOVE "Y" TO WS-SALES-EOF-FLAG
+                  NOT AT END
+                     PERFORM 2000-ACCUMULATE-SALE
+               END-READ
+            END-PERFORM.
+            PERFORM 3000-PRINT-REPORT.
+            PERFORM 9000-CLOSE-FILES.
+            STOP RUN.
+
+       1000-OPEN-FILES.
+            OPEN INPUT VENDING-SALES-FILE.
+            IF WS-VENDING-SALES-STATUS NOT = "00"
+               DISPLAY "No VENDING-SALES file - nothing to report."
+               MOVE "Y" TO WS-SALES-EOF-FLAG
+            END-IF.
+            OPEN OUTPUT PRINT-FILE.
+
+       1100-LOAD-VOIDED-SALES.
+            OPEN INPUT AUDIT-LOG-FILE.
+            IF WS-AUDIT-LOG-STATUS = "00"
+               PERFORM UNTIL WS-AUDIT-EOF
+                  READ AUDIT-LOG-FILE
+                     AT END
+                        MOVE "Y" TO WS-AUDIT-EOF-FLAG
+                     NOT AT END
+                        IF AL-IS-DETAIL AND
+                              AL-EVENT-CODE = "VOIDLAST" AND
+                              WS-VOIDED-COUNT < 200
+                           ADD 1 TO WS-VOIDED-COUNT
+                           MOVE AL-EVENT-TEXT(1:8)
+                              TO WS-VOIDED-DATE(WS-VOIDED-COUNT)
+                           MOVE AL-EVENT-TEXT(9:8)
+                              TO WS-VOIDED-TIME(WS-VOIDED-COUNT)
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+            END-IF.
+
+       2000-ACCUMULATE-SALE.
+            IF VS-IS-DETAIL AND NOT VS-IS-VOIDED
+               PERFORM 2050-CHECK-VOIDED-IN-LOG
+               IF NOT VS-IS-VOIDED
+                  PERFORM 2100-FIND-OR-ADD-PRODUCT
+                  ADD 1 TO WS-PROD-UNITS-SOLD(WS-PROD-IDX)
+                  ADD VS-PRICE TO WS-PROD-REVENUE(WS-PROD-IDX)
+               END-IF
+            END-IF.
+
+      *> The original sale record's VS-VOID-FLAG is always "N" (it
+      *> can never be rewritten in the append-only VNDSALES.DAT), so
+      *> this sets it from the AUDIT-LOG cross-reference instead,
+      *> letting the NOT VS-IS-VOIDED check above do the exclusion.
+       2050-CHECK-VOIDED-IN-LOG.
+            SET WS-VOID-IDX TO 1.
+            SEARCH WS-VOIDED-ENTRY
+               AT END
+                  CONTINUE
+               WHEN WS-VOIDED-DATE(WS-VOID-IDX) = VS-SALE-DATE AND
+                    WS-VOIDED-TIME(WS-VOID-IDX) = VS-SALE-TIME
+                  MOVE "Y" TO VS-VOID-FLAG
+            END-SEARCH.
+
+       2100-FIND-OR-ADD-PRODUCT.
+            SET WS-PROD-IDX TO 1.
+            SEARCH WS-PRODUCT-ENTRY
+               AT END
+                  ADD 1 TO WS-PRODUCT-COUNT
+                  SET WS-PROD-IDX TO WS-PRODUCT-COUNT
+                  MOVE VS-PRODUCT-NAME TO WS-PROD-NAME(WS-PROD-IDX)
+                  MOVE ZERO TO WS-PROD-UNITS-SOLD(WS-PROD-IDX)
+                  MOVE ZERO TO WS-PROD-REVENUE(WS-PROD-IDX)
+               WHEN WS-PROD-NAME(WS-PROD-IDX) = VS-PRODUCT-NAME
+                  CONTINUE
+            END-SEARCH.
+
+       3000-PRINT-REPORT.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "PRODUCT            UNITS SOLD      REVENUE"
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            PERFORM VARYING WS-PROD-IDX FROM 1 BY 1
+               UNTIL WS-PROD-IDX > WS-PRODUCT-COUNT
+               MOVE WS-PROD-UNITS-SOLD(WS-PROD-IDX) TO WS-EDIT-UNITS
+               MOVE WS-PROD-REVENUE(WS-PROD-IDX)
+                  TO WS-REV-EDIT-DOLLAR-FIXED
+               MOVE SPACES TO PRINT-LINE
+               STRING WS-PROD-NAME(WS-PROD-IDX) "      "
+                  WS-EDIT-UNITS "       " WS-REV-EDIT-DOLLAR-FIXED
+                  DELIMITED BY SIZE INTO PRINT-LINE
+               END-STRING
+               DISPLAY PRINT-LINE
+               WRITE PRINT-LINE
+               ADD WS-PROD-UNITS-SOLD(WS-PROD-IDX) TO WS-GRAND-UNITS
+               ADD WS-PROD-REVENUE(WS-PROD-IDX) TO WS-GRAND-REVENUE
+            END-PERFORM.
+
+            MOVE WS-GRAND-REVENUE TO WS-GRAND-EDIT-DOLLAR-FIXED.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "----------------------------------------------"
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "GRAND TOTAL:  " WS-GRAND-UNITS
+               "   " WS-GRAND-EDIT-DOLLAR-FIXED
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+       9000-CLOSE-FILES.
+            IF WS-VENDING-SALES-STATUS = "00"
+               CLOSE VENDING-SALES-FILE
+            END-IF.
+            CLOSE PRINT-FILE.
+       END PROGRAM Z-REPORT.
