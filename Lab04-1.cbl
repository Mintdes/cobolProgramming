@@ -1,48 +1,175 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 21 July 2025
-      * Purpose: Learning Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INSERT_CHA_DEMO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  SRC-AMOUNT      PIC S9(5)V9(2).
-       01  SRC-DATE        PIC 9(8)    VALUE 21072025.
-       01  SRC-VALUE       PIC 9(4)    VALUE 1234.
-
-       01  EDT-MONEY       PIC $Z,ZZZ,ZZ9.99.
-       01  EDT-CREDIT      PIC $Z,ZZZ,ZZ9.99CR.
-       01  EDT-DEBIT       PIC $Z,ZZZ,ZZ9.99DB.
-       01  EDT-DATE        PIC 99/99/9999. *> or 99B99B9999
-       01  EDT-VALUE       PIC 9(4)000.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "--- Demo Insertion Characters ---".
-
-            MOVE 12345.67 TO SRC-AMOUNT. *> VALUE DATA
-
-            DISPLAY "Raw Data: " SRC-AMOUNT.
-            DISPLAY " ".
-
-            MOVE SRC-AMOUNT TO EDT-MONEY.
-            DISPLAY "MONEY: " EDT-MONEY.
-
-            MOVE -12345.67 TO SRC-AMOUNT.
-            MOVE SRC-AMOUNT TO EDT-CREDIT.
-            MOVE SRC-AMOUNT TO EDT-DEBIT.
-            *>   CREDIT and DEBIT is STATUS of unsigned money
-
-            DISPLAY "Credit: " EDT-CREDIT.
-            DISPLAY "Debit: "  EDT-DEBIT.
-
-            MOVE SRC-DATE TO EDT-DATE.
-            DISPLAY "Date: " EDT-DATE.
-
-            MOVE SRC-VALUE TO EDT-VALUE.
-            DISPLAY "Value: " EDT-VALUE.
-
-            STOP RUN.
-       END PROGRAM INSERT_CHA_DEMO.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 21 July 2025
+      * Purpose: Learning Cobol
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSERT_CHA_DEMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "PAYROLL.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  SRC-AMOUNT      PIC S9(5)V9(2).
+       01  SRC-DATE        PIC 9(8).
+       01  SRC-DATE-PASSED REDEFINES SRC-DATE.
+           05  SRC-DATE-DD         PIC 99.
+           05  SRC-DATE-MM         PIC 99.
+           05  SRC-DATE-YYYY       PIC 9(4).
+       01  WS-EMPLOYEE-ID-EDIT     PIC ZZZZ9.
+
+       01  WS-TODAY-DATE   PIC 9(8).
+       01  WS-TODAY-DATE-R REDEFINES WS-TODAY-DATE.
+           05  WS-TODAY-YYYY       PIC 9(4).
+           05  WS-TODAY-MM         PIC 99.
+           05  WS-TODAY-DD         PIC 99.
+
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==PAY==.
+       01  EDT-DATE        PIC 99/99/9999. *> or 99B99B9999
+
+       01  WS-EMPLOYEE-MASTER-STATUS        PIC XX.
+       01  WS-PRINT-FILE-STATUS             PIC XX.
+       01  WS-ROSTER-EOF-FLAG               PIC X VALUE "N".
+           88  WS-ROSTER-EOF                      VALUE "Y".
+
+       01  WS-GROSS-PAY             PIC 9(5)V99.
+       01  WS-WITHHOLDING-PCT       PIC 9V99 VALUE 0.20.
+       01  WS-WITHHOLDING-AMT       PIC 9(5)V99.
+       01  WS-NET-PAY               PIC 9(5)V99.
+       01  WS-EDIT-RATE             PIC $Z,ZZ9.99.
+
+       01  WS-PAGE-NUM              PIC 9(3)    VALUE ZERO.
+       01  WS-LINE-COUNT            PIC 9(3)    VALUE 99.
+       01  WS-EMPLOYEE-COUNT        PIC 9(7)    VALUE ZERO.
+       01  WS-TOTAL-GROSS-PAY       PIC 9(7)V99 VALUE ZERO.
+
+       COPY MONEYEDT REPLACING ==:TAG:== BY ==TOT==.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "--- Payroll Register ---".
+            PERFORM 1000-OPEN-FILES.
+            PERFORM UNTIL WS-ROSTER-EOF
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                  AT END
+                     MOVE "Y" TO WS-ROSTER-EOF-FLAG
+                  NOT AT END
+                     PERFORM 2000-PRINT-DETAIL-LINE
+               END-READ
+            END-PERFORM.
+            PERFORM 2200-PRINT-TRAILER-LINE.
+            PERFORM 9000-CLOSE-FILES.
+            STOP RUN.
+
+       1000-OPEN-FILES.
+            OPEN INPUT EMPLOYEE-MASTER-FILE.
+            IF WS-EMPLOYEE-MASTER-STATUS NOT = "00"
+               DISPLAY "No EMPLOYEE-MASTER file - nothing to report."
+               MOVE "Y" TO WS-ROSTER-EOF-FLAG
+            ELSE
+               START EMPLOYEE-MASTER-FILE KEY >= EM-EMPLOYEE-ID
+                  INVALID KEY
+                     MOVE "Y" TO WS-ROSTER-EOF-FLAG
+               END-START
+            END-IF.
+            OPEN OUTPUT PRINT-FILE.
+
+       2000-PRINT-DETAIL-LINE.
+            IF WS-LINE-COUNT >= 40
+               PERFORM 2100-PRINT-PAGE-HEADER
+            END-IF.
+
+            IF EM-IS-HOURLY
+               COMPUTE WS-GROSS-PAY ROUNDED = EM-HOURLY-RATE * 40
+               MOVE EM-HOURLY-RATE TO WS-EDIT-RATE
+            ELSE
+               MOVE EM-WEEK-SALARY TO WS-GROSS-PAY
+               MOVE EM-WEEK-SALARY TO WS-EDIT-RATE
+            END-IF.
+            COMPUTE WS-WITHHOLDING-AMT ROUNDED =
+               WS-GROSS-PAY * WS-WITHHOLDING-PCT.
+            COMPUTE WS-NET-PAY ROUNDED =
+               WS-GROSS-PAY - WS-WITHHOLDING-AMT.
+
+            MOVE EM-EMPLOYEE-ID TO WS-EMPLOYEE-ID-EDIT.
+            MOVE WS-GROSS-PAY TO SRC-AMOUNT.
+            MOVE SRC-AMOUNT TO PAY-EDIT-DOLLAR-FIXED.
+            MOVE WS-WITHHOLDING-AMT TO SRC-AMOUNT.
+            MOVE SRC-AMOUNT TO PAY-EDIT-DEBIT.
+            MOVE WS-NET-PAY TO SRC-AMOUNT.
+            MOVE SRC-AMOUNT TO PAY-EDIT-CREDIT.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING WS-EMPLOYEE-ID-EDIT "  " EM-EMPLOYEE-NAME "  "
+               EM-EMPLOYEE-TYPE "  " WS-EDIT-RATE "  "
+               PAY-EDIT-DOLLAR-FIXED "  " PAY-EDIT-DEBIT "  "
+               PAY-EDIT-CREDIT
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            WRITE PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            ADD 1 TO WS-EMPLOYEE-COUNT.
+            ADD WS-GROSS-PAY TO WS-TOTAL-GROSS-PAY.
+
+       2100-PRINT-PAGE-HEADER.
+            IF WS-PAGE-NUM > 0
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING PAGE
+            END-IF.
+            ADD 1 TO WS-PAGE-NUM.
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+            MOVE WS-TODAY-DD TO SRC-DATE-DD.
+            MOVE WS-TODAY-MM TO SRC-DATE-MM.
+            MOVE WS-TODAY-YYYY TO SRC-DATE-YYYY.
+            MOVE SRC-DATE TO EDT-DATE.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "PAYROLL REGISTER        DATE: " EDT-DATE
+               "        PAGE: " WS-PAGE-NUM
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+            MOVE SPACES TO PRINT-LINE.
+            STRING "ID    NAME                  TYPE  RATE"
+               "       GROSS        WITHHOLD      NET"
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            WRITE PRINT-LINE.
+
+            MOVE ZERO TO WS-LINE-COUNT.
+
+       2200-PRINT-TRAILER-LINE.
+            MOVE WS-TOTAL-GROSS-PAY TO TOT-EDIT-DOLLAR-FIXED.
+            MOVE SPACES TO PRINT-LINE.
+            STRING "EMPLOYEES PROCESSED: " WS-EMPLOYEE-COUNT
+               "   TOTAL GROSS PAY: " TOT-EDIT-DOLLAR-FIXED
+               DELIMITED BY SIZE INTO PRINT-LINE
+            END-STRING.
+            DISPLAY PRINT-LINE.
+            WRITE PRINT-LINE.
+
+       9000-CLOSE-FILES.
+            IF WS-EMPLOYEE-MASTER-STATUS = "00"
+               CLOSE EMPLOYEE-MASTER-FILE
+            END-IF.
+            CLOSE PRINT-FILE.
+       END PROGRAM INSERT_CHA_DEMO.
