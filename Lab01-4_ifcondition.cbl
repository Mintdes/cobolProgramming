@@ -1,58 +1,329 @@
-      ******************************************************************
-      * Author: Yamolnut Toeysiriset
-      * Date: 30 June 2025
-      * Purpose: CALCULATE GRADE
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 4_ifconditon.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  USERNAME            PIC X(10).
-       01  SCORE1              PIC 99.
-       01  SCORE2              PIC 99.
-       01  RES                 PIC 9(3).
-       01  RES-WITHOUT-ZERO    PIC ZZ9.
-       01  MSG                 PIC X(30).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "ENTER YOUR NAME: "
-            ACCEPT USERNAME.
-            *> Compound to string 'MSG'
-            STRING USERNAME DELIMITED BY SPACE
-               " HAS TOTAL SCORES IS " DELIMITED BY SIZE INTO MSG
-            END-STRING.
-
-            IF USERNAME NOT = SPACES
-                DISPLAY "Hello, " USERNAME
-            ELSE
-                DISPLAY "You didn't enter your name, BRO."
-               END-IF.
-
-            DISPLAY "ENTER SCORE1: "
-            ACCEPT SCORE1.
-            DISPLAY "ENTER SCORE2: "
-            ACCEPT SCORE2.
-
-            IF SCORE1 <= 50 AND SCORE2 <= 50
-                DISPLAY MSG
-                ADD SCORE1 to SCORE2 GIVING RES
-                MOVE RES TO RES-WITHOUT-ZERO DISPLAY RES-WITHOUT-ZERO
-            ELSE
-               DISPLAY "Number cannot be greater than 50."
-               STOP RUN.
-
-            IF RES >= 80
-                DISPLAY "YOU GOT GRADE A."
-            ELSE IF RES >= 70 AND RES < 80
-                DISPLAY "YOU GOT GRADE B."
-            ELSE IF RES >= 60 AND RES < 70
-                DISPLAY "YOU GOT GRADE C."
-            ELSE IF RES >= 50 AND RES < 60
-                DISPLAY "YOU GOT GRADE D."
-            ELSE
-                DISPLAY "YOU GOT GRADE F."
-                END-IF.
-            STOP RUN.
-       END PROGRAM 4_ifconditon.
+      ******************************************************************
+      * Author: Yamolnut Toeysiriset
+      * Date: 30 June 2025
+      * Purpose: CALCULATE GRADE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 4_ifconditon.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-SCORES-FILE ASSIGN TO "STUSCORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-SCORES-STATUS.
+           SELECT CLASS-ROSTER-FILE ASSIGN TO "CLASSROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLASS-ROSTER-STATUS.
+           SELECT ROSTER-CHECKPOINT-FILE ASSIGN TO "ROSTCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REJECTS-LOG-FILE ASSIGN TO "REJECTLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-LOG-STATUS.
+           SELECT STUDENT-HISTORY-FILE ASSIGN TO "STUHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SH-KEY
+               FILE STATUS IS WS-STUDENT-HISTORY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-SCORES-FILE.
+       COPY STUSCORE.
+       FD  CLASS-ROSTER-FILE.
+       01  CLASS-ROSTER-RECORD.
+           05  CR-USERNAME         PIC X(10).
+           05  CR-SCORE1           PIC 99.
+           05  CR-SCORE2           PIC 99.
+       FD  ROSTER-CHECKPOINT-FILE.
+       01  ROSTER-CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT       PIC 9(5).
+       FD  REJECTS-LOG-FILE.
+       COPY REJECTSLOG.
+       FD  STUDENT-HISTORY-FILE.
+       COPY STUHIST.
+       WORKING-STORAGE SECTION.
+       01  USERNAME            PIC X(10).
+       01  SCORE1              PIC 99.
+       01  SCORE2              PIC 99.
+       01  RES                 PIC 9(3).
+       01  WS-RES-SIGNED       PIC S9(3).
+       01  RES-WITHOUT-ZERO    PIC ZZ9.
+       01  MSG                 PIC X(30).
+       01  WS-GRADE            PIC X.
+       01  WS-STUDENT-SCORES-STATUS PIC XX.
+       01  WS-CLASS-ROSTER-STATUS   PIC XX.
+       01  WS-BATCH-MODE            PIC X.
+       01  WS-ROSTER-EOF-FLAG       PIC X VALUE "N".
+           88  WS-ROSTER-EOF              VALUE "Y".
+       01  WS-WEIGHT1-PCT           PIC 999 VALUE 50.
+       01  WS-WEIGHT2-PCT           PIC 999 VALUE 50.
+       01  WS-CURVE                PIC S99  VALUE ZERO.
+       01  WS-CKPT-STATUS           PIC XX.
+       01  WS-CKPT-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-CURRENT-RECORD-NUM    PIC 9(5) VALUE ZERO.
+       01  WS-SCORES-WRITTEN-COUNT  PIC 9(7) VALUE ZERO.
+       01  WS-SCORES-TOTAL-SUM      PIC 9(7) VALUE ZERO.
+       01  WS-REJECTS-LOG-STATUS    PIC XX.
+       01  WS-REJECT-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-STUDENT-HISTORY-STATUS PIC XX.
+       01  WS-HISTORY-TERM-COUNT    PIC 9(5) VALUE ZERO.
+       01  WS-HISTORY-TOTAL-SUM     PIC 9(7) VALUE ZERO.
+       01  WS-HISTORY-AVERAGE       PIC ZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN EXTEND STUDENT-SCORES-FILE.
+            IF WS-STUDENT-SCORES-STATUS = "35"
+               OPEN OUTPUT STUDENT-SCORES-FILE
+               CLOSE STUDENT-SCORES-FILE
+               OPEN EXTEND STUDENT-SCORES-FILE
+            END-IF.
+            PERFORM 2300-OPEN-REJECTS-LOG.
+            PERFORM 2400-OPEN-STUDENT-HISTORY.
+
+            DISPLAY "Weight % for SCORE1 (0-100, default 50): "
+            ACCEPT WS-WEIGHT1-PCT.
+            IF WS-WEIGHT1-PCT NOT NUMERIC OR WS-WEIGHT1-PCT > 100
+               MOVE 50 TO WS-WEIGHT1-PCT
+            END-IF.
+            COMPUTE WS-WEIGHT2-PCT = 100 - WS-WEIGHT1-PCT.
+
+            DISPLAY "Curve adjustment to apply to RES (+/-99): "
+            ACCEPT WS-CURVE.
+
+            DISPLAY "Run in batch mode from CLASS-ROSTER file? (Y/N)"
+            ACCEPT WS-BATCH-MODE.
+
+            IF WS-BATCH-MODE = "Y" OR "y"
+               PERFORM 3000-RUN-BATCH-ROSTER
+            ELSE
+               PERFORM 2000-RUN-INTERACTIVE
+            END-IF.
+
+            PERFORM 2200-WRITE-SCORES-TRAILER.
+            CLOSE STUDENT-SCORES-FILE.
+            PERFORM 2350-CLOSE-REJECTS-LOG.
+            CLOSE STUDENT-HISTORY-FILE.
+            GOBACK.
+
+       2000-RUN-INTERACTIVE.
+            DISPLAY "ENTER YOUR NAME: "
+            ACCEPT USERNAME.
+
+            IF USERNAME NOT = SPACES
+                DISPLAY "Hello, " USERNAME
+            ELSE
+                DISPLAY "You didn't enter your name, BRO."
+            END-IF.
+
+            PERFORM UNTIL SCORE1 NUMERIC AND SCORE1 <= 50
+               DISPLAY "ENTER SCORE1 (0-50): "
+               ACCEPT SCORE1
+               IF NOT (SCORE1 NUMERIC AND SCORE1 <= 50)
+                  DISPLAY "SCORE1 must be 0-50 - try again."
+                  MOVE SCORE1 TO RJ-BAD-INPUT
+                  PERFORM 2310-WRITE-REJECT-LOG
+               END-IF
+            END-PERFORM.
+
+            PERFORM UNTIL SCORE2 NUMERIC AND SCORE2 <= 50
+               DISPLAY "ENTER SCORE2 (0-50): "
+               ACCEPT SCORE2
+               IF NOT (SCORE2 NUMERIC AND SCORE2 <= 50)
+                  DISPLAY "SCORE2 must be 0-50 - try again."
+                  MOVE SCORE2 TO RJ-BAD-INPUT
+                  PERFORM 2310-WRITE-REJECT-LOG
+               END-IF
+            END-PERFORM.
+
+            PERFORM 2100-GRADE-ONE-STUDENT.
+
+       2100-GRADE-ONE-STUDENT.
+            *> Compound to string 'MSG'
+            STRING USERNAME DELIMITED BY SPACE
+               " HAS TOTAL SCORES IS " DELIMITED BY SIZE INTO MSG
+            END-STRING.
+            DISPLAY MSG.
+            COMPUTE WS-RES-SIGNED ROUNDED =
+               ((SCORE1 * WS-WEIGHT1-PCT) + (SCORE2 * WS-WEIGHT2-PCT))
+               / 50 + WS-CURVE
+               ON SIZE ERROR
+                  MOVE ZERO TO WS-RES-SIGNED
+            END-COMPUTE.
+            IF WS-RES-SIGNED < ZERO
+               DISPLAY "Curve pushed the total below zero - "
+                  "clamped to 0."
+               MOVE ZERO TO RES
+            ELSE
+               MOVE WS-RES-SIGNED TO RES
+            END-IF.
+            MOVE RES TO RES-WITHOUT-ZERO.
+            DISPLAY RES-WITHOUT-ZERO.
+
+            IF RES >= 80
+                MOVE "A" TO WS-GRADE
+                DISPLAY "YOU GOT GRADE A."
+            ELSE IF RES >= 70 AND RES < 80
+                MOVE "B" TO WS-GRADE
+                DISPLAY "YOU GOT GRADE B."
+            ELSE IF RES >= 60 AND RES < 70
+                MOVE "C" TO WS-GRADE
+                DISPLAY "YOU GOT GRADE C."
+            ELSE IF RES >= 50 AND RES < 60
+                MOVE "D" TO WS-GRADE
+                DISPLAY "YOU GOT GRADE D."
+            ELSE
+                MOVE "F" TO WS-GRADE
+                DISPLAY "YOU GOT GRADE F."
+                END-IF.
+
+            MOVE "D" TO SS-RECORD-TYPE.
+            MOVE USERNAME TO SS-USERNAME.
+            MOVE SCORE1 TO SS-SCORE1.
+            MOVE SCORE2 TO SS-SCORE2.
+            MOVE RES TO SS-TOTAL.
+            MOVE WS-GRADE TO SS-GRADE.
+            ACCEPT SS-RUN-DATE FROM DATE YYYYMMDD.
+            WRITE STUDENT-SCORES-RECORD.
+            ADD 1 TO WS-SCORES-WRITTEN-COUNT.
+            ADD RES TO WS-SCORES-TOTAL-SUM.
+            PERFORM 2410-WRITE-STUDENT-HISTORY.
+            PERFORM 2420-SHOW-STUDENT-GPA.
+
+       3000-RUN-BATCH-ROSTER.
+            OPEN INPUT CLASS-ROSTER-FILE.
+            IF WS-CLASS-ROSTER-STATUS NOT = "00"
+               DISPLAY "CLASS-ROSTER file not found - nothing to grade."
+            ELSE
+               PERFORM 3040-READ-CHECKPOINT
+               DISPLAY "---- Class Grade Report ----"
+               PERFORM UNTIL WS-ROSTER-EOF
+                  READ CLASS-ROSTER-FILE
+                     AT END
+                        MOVE "Y" TO WS-ROSTER-EOF-FLAG
+                     NOT AT END
+                        PERFORM 3050-GRADE-OR-SKIP-ENTRY
+                  END-READ
+               END-PERFORM
+               CLOSE CLASS-ROSTER-FILE
+               PERFORM 3070-RESET-CHECKPOINT
+            END-IF.
+
+       3040-READ-CHECKPOINT.
+            MOVE ZERO TO WS-CKPT-COUNT.
+            OPEN INPUT ROSTER-CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = "00"
+               READ ROSTER-CHECKPOINT-FILE
+                  NOT AT END
+                     MOVE CKPT-RECORD-COUNT TO WS-CKPT-COUNT
+               END-READ
+               CLOSE ROSTER-CHECKPOINT-FILE
+            END-IF.
+            IF WS-CKPT-COUNT > ZERO
+               DISPLAY "Resuming from checkpoint - skipping "
+                  WS-CKPT-COUNT " already-graded record(s)."
+            END-IF.
+
+       3050-GRADE-OR-SKIP-ENTRY.
+            ADD 1 TO WS-CURRENT-RECORD-NUM.
+            IF WS-CURRENT-RECORD-NUM > WS-CKPT-COUNT
+               MOVE CR-USERNAME TO USERNAME
+               MOVE CR-SCORE1 TO SCORE1
+               MOVE CR-SCORE2 TO SCORE2
+               IF SCORE1 <= 50 AND SCORE2 <= 50
+                  PERFORM 2100-GRADE-ONE-STUDENT
+               ELSE
+                  DISPLAY USERNAME
+                     " - SCORE OUT OF RANGE, SKIPPED"
+               END-IF
+               PERFORM 3060-WRITE-CHECKPOINT
+            END-IF.
+
+       3060-WRITE-CHECKPOINT.
+            MOVE WS-CURRENT-RECORD-NUM TO CKPT-RECORD-COUNT.
+            OPEN OUTPUT ROSTER-CHECKPOINT-FILE.
+            WRITE ROSTER-CHECKPOINT-RECORD.
+            CLOSE ROSTER-CHECKPOINT-FILE.
+
+       3070-RESET-CHECKPOINT.
+            MOVE ZERO TO CKPT-RECORD-COUNT.
+            OPEN OUTPUT ROSTER-CHECKPOINT-FILE.
+            WRITE ROSTER-CHECKPOINT-RECORD.
+            CLOSE ROSTER-CHECKPOINT-FILE.
+
+       2200-WRITE-SCORES-TRAILER.
+            MOVE "T" TO SS-RECORD-TYPE.
+            MOVE SPACES TO SS-DETAIL.
+            MOVE WS-SCORES-WRITTEN-COUNT TO SS-TRAILER-COUNT.
+            MOVE WS-SCORES-TOTAL-SUM TO SS-TRAILER-TOTAL.
+            WRITE STUDENT-SCORES-RECORD.
+
+       2400-OPEN-STUDENT-HISTORY.
+            OPEN I-O STUDENT-HISTORY-FILE.
+            IF WS-STUDENT-HISTORY-STATUS = "35"
+               OPEN OUTPUT STUDENT-HISTORY-FILE
+               CLOSE STUDENT-HISTORY-FILE
+               OPEN I-O STUDENT-HISTORY-FILE
+            END-IF.
+
+       2410-WRITE-STUDENT-HISTORY.
+            MOVE USERNAME TO SH-USERNAME.
+            MOVE SS-RUN-DATE TO SH-RUN-DATE.
+            ACCEPT SH-RUN-TIME FROM TIME.
+            MOVE SCORE1 TO SH-SCORE1.
+            MOVE SCORE2 TO SH-SCORE2.
+            MOVE RES TO SH-TOTAL.
+            MOVE WS-GRADE TO SH-GRADE.
+            WRITE STUDENT-HISTORY-RECORD.
+
+       2420-SHOW-STUDENT-GPA.
+            MOVE ZERO TO WS-HISTORY-TERM-COUNT.
+            MOVE ZERO TO WS-HISTORY-TOTAL-SUM.
+            MOVE USERNAME TO SH-USERNAME.
+            MOVE LOW-VALUES TO SH-RUN-DATE SH-RUN-TIME.
+            START STUDENT-HISTORY-FILE KEY >= SH-KEY
+               INVALID KEY
+                  CONTINUE
+            END-START.
+            PERFORM UNTIL SH-USERNAME NOT = USERNAME
+               READ STUDENT-HISTORY-FILE NEXT RECORD
+                  AT END
+                     MOVE SPACES TO SH-USERNAME
+                  NOT AT END
+                     IF SH-USERNAME = USERNAME
+                        ADD 1 TO WS-HISTORY-TERM-COUNT
+                        ADD SH-TOTAL TO WS-HISTORY-TOTAL-SUM
+                     END-IF
+               END-READ
+            END-PERFORM.
+            IF WS-HISTORY-TERM-COUNT > ZERO
+               COMPUTE WS-HISTORY-AVERAGE ROUNDED =
+                  WS-HISTORY-TOTAL-SUM / WS-HISTORY-TERM-COUNT
+               DISPLAY "Cumulative average across "
+                  WS-HISTORY-TERM-COUNT " term(s): "
+                  WS-HISTORY-AVERAGE
+            END-IF.
+
+       2300-OPEN-REJECTS-LOG.
+            OPEN EXTEND REJECTS-LOG-FILE.
+            IF WS-REJECTS-LOG-STATUS = "35"
+               OPEN OUTPUT REJECTS-LOG-FILE
+               CLOSE REJECTS-LOG-FILE
+               OPEN EXTEND REJECTS-LOG-FILE
+            END-IF.
+
+       2310-WRITE-REJECT-LOG.
+            MOVE "D" TO RJ-RECORD-TYPE.
+            MOVE "4_ifconditon" TO RJ-PROGRAM-NAME.
+            ACCEPT RJ-EVENT-DATE FROM DATE YYYYMMDD.
+            ACCEPT RJ-EVENT-TIME FROM TIME.
+            WRITE REJECTS-LOG-RECORD.
+            ADD 1 TO WS-REJECT-COUNT.
+
+       2350-CLOSE-REJECTS-LOG.
+            MOVE "T" TO RJ-RECORD-TYPE.
+            MOVE SPACES TO RJ-DETAIL.
+            MOVE WS-REJECT-COUNT TO RJ-TRAILER-COUNT.
+            WRITE REJECTS-LOG-RECORD.
+            CLOSE REJECTS-LOG-FILE.
+       END PROGRAM 4_ifconditon.
