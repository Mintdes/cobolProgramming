@@ -6,19 +6,46 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IF-ELSE-CAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-HISTORY-FILE ASSIGN TO "CALCHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-HISTORY-STATUS.
+           SELECT REJECTS-LOG-FILE ASSIGN TO "REJECTLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-HISTORY-FILE.
+       01  CALC-HISTORY-RECORD.
+           05  CH-NUM1             PIC S9(3).
+           05  CH-OPERATOR         PIC X.
+           05  CH-NUM2             PIC S9(3).
+           05  CH-RESULT           PIC S9(3).
+           05  CH-CALC-DATE        PIC 9(8).
+           05  CH-CALC-TIME        PIC 9(8).
+       FD  REJECTS-LOG-FILE.
+       COPY REJECTSLOG.
+
        WORKING-STORAGE SECTION.
        01  USER-INPUT  PIC X(1).
        01  NUM1        PIC S99.
        01  NUM2        PIC S99.
        01  RES         PIC S9(3).
        01  WS-RES      PIC ---.
+       01  WS-REMAINDER PIC S9(3).
+       01  WS-REM-DISPLAY PIC ---.
        01  MSG         PIC X(50).
+       01  WS-CALC-HISTORY-STATUS  PIC XX.
+       01  WS-REJECTS-LOG-STATUS   PIC XX.
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 1000-OPEN-CALC-HISTORY.
+           PERFORM 1050-OPEN-REJECTS-LOG.
            DISPLAY "===== Calculation ====="
-           DISPLAY "'+' ADDITION, '-' SUNTRACT, '*' MULTIPLE"
+           DISPLAY "'+' ADD, '-' SUBTRACT, '*' MULTIPLY, '/' DIVIDE"
            DISPLAY "Enter your choice: "
            ACCEPT USER-INPUT
 
@@ -37,15 +64,79 @@
             IF USER-INPUT = '+'
                ADD NUM2 TO NUM1 GIVING RES
                MOVE RES TO WS-RES DISPLAY WS-RES
+               PERFORM 2000-WRITE-CALC-HISTORY
             *> SUBTRACT NUMBER
             ELSE IF USER-INPUT = '-'
                SUBTRACT NUM2 FROM NUM1 GIVING RES
                MOVE RES TO WS-RES DISPLAY WS-RES
+               PERFORM 2000-WRITE-CALC-HISTORY
             *> MULTIPLE NUMBER
             ELSE IF USER-INPUT = '*'
                MULTIPLY NUM2 BY NUM1 GIVING RES
                MOVE RES TO WS-RES DISPLAY WS-RES
+               PERFORM 2000-WRITE-CALC-HISTORY
+            *> DIVIDE NUMBER
+            ELSE IF USER-INPUT = '/'
+               DIVIDE NUM2 INTO NUM1 GIVING RES
+                  REMAINDER WS-REMAINDER
+                  ON SIZE ERROR
+                     DISPLAY "CANNOT DIVIDE BY ZERO."
+                  NOT ON SIZE ERROR
+                     MOVE RES TO WS-RES
+                     DISPLAY WS-RES
+                     MOVE WS-REMAINDER TO WS-REM-DISPLAY
+                     DISPLAY "REMAINDER: " WS-REM-DISPLAY
+                     PERFORM 2000-WRITE-CALC-HISTORY
+               END-DIVIDE
             ELSE DISPLAY "No choice that you choose"
+               MOVE USER-INPUT TO RJ-BAD-INPUT
+               PERFORM 2100-WRITE-REJECT-LOG
+            END-IF
+            END-IF
+            END-IF
+            END-IF.
+
+            CLOSE CALC-HISTORY-FILE.
+            PERFORM 2150-CLOSE-REJECTS-LOG.
+            GOBACK.
+
+       1000-OPEN-CALC-HISTORY.
+            OPEN EXTEND CALC-HISTORY-FILE.
+            IF WS-CALC-HISTORY-STATUS = "35"
+               OPEN OUTPUT CALC-HISTORY-FILE
+               CLOSE CALC-HISTORY-FILE
+               OPEN EXTEND CALC-HISTORY-FILE
+            END-IF.
+
+       1050-OPEN-REJECTS-LOG.
+            OPEN EXTEND REJECTS-LOG-FILE.
+            IF WS-REJECTS-LOG-STATUS = "35"
+               OPEN OUTPUT REJECTS-LOG-FILE
+               CLOSE REJECTS-LOG-FILE
+               OPEN EXTEND REJECTS-LOG-FILE
+            END-IF.
+
+       2100-WRITE-REJECT-LOG.
+            MOVE "D" TO RJ-RECORD-TYPE.
+            MOVE "IF-ELSE-CAL" TO RJ-PROGRAM-NAME.
+            ACCEPT RJ-EVENT-DATE FROM DATE YYYYMMDD.
+            ACCEPT RJ-EVENT-TIME FROM TIME.
+            WRITE REJECTS-LOG-RECORD.
+            ADD 1 TO WS-REJECT-COUNT.
+
+       2150-CLOSE-REJECTS-LOG.
+            MOVE "T" TO RJ-RECORD-TYPE.
+            MOVE SPACES TO RJ-DETAIL.
+            MOVE WS-REJECT-COUNT TO RJ-TRAILER-COUNT.
+            WRITE REJECTS-LOG-RECORD.
+            CLOSE REJECTS-LOG-FILE.
 
-            STOP RUN.
+       2000-WRITE-CALC-HISTORY.
+            MOVE NUM1 TO CH-NUM1.
+            MOVE USER-INPUT TO CH-OPERATOR.
+            MOVE NUM2 TO CH-NUM2.
+            MOVE RES TO CH-RESULT.
+            ACCEPT CH-CALC-DATE FROM DATE YYYYMMDD.
+            ACCEPT CH-CALC-TIME FROM TIME.
+            WRITE CALC-HISTORY-RECORD.
        END PROGRAM IF-ELSE-CAL.
